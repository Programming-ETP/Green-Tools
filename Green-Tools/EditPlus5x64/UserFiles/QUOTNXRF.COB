@@ -0,0 +1,265 @@
+000100 IDENTIFICATION DIVISION.                                         26/08/09
+000200 PROGRAM-ID.    QUOTNXRF.                                         26/08/09
+000300 AUTHOR.        D. MILLER.                                        26/08/09
+000400 INSTALLATION.  HOME OFFICE - QUOTATION SYSTEMS.                  26/08/09
+000500 DATE-WRITTEN.  26/08/09.                                         26/08/09
+000600 DATE-COMPILED.                                                   26/08/09
+000700*                                                                 26/08/09
+000800* MODIFICATION HISTORY                                            26/08/09
+000900* ---------------------------------------------------------       26/08/09
+001000* 26/08/09  DLM  ORIGINAL PROGRAM - DATA-DICTIONARY CROSS-        26/08/09
+001100*                REFERENCE OF THE CFI_QUOTN AND CFI_CONTR         26/08/09
+001200*                COPYBOOKS.  READS EACH COPYBOOK AS A FLAT        26/08/09
+001300*                TEXT MEMBER AND LISTS EVERY LEVEL, FIELD         26/08/09
+001400*                NAME, PICTURE, AND REDEFINES TARGET FOUND.       26/08/09
+001500*                                                                 26/08/09
+001600 ENVIRONMENT DIVISION.                                            26/08/09
+001700*                                                                 26/08/09
+001800 CONFIGURATION SECTION.                                           26/08/09
+001900 SOURCE-COMPUTER. VAX-VMS.                                        26/08/09
+002000 OBJECT-COMPUTER. VAX-VMS.                                        26/08/09
+002100*                                                                 26/08/09
+002200 INPUT-OUTPUT SECTION.                                            26/08/09
+002300 FILE-CONTROL.                                                    26/08/09
+002400* CFI-QUOTN-SRC-FILE AND CFI-CONTR-SRC-FILE ARE THE               26/08/09
+002500* COPYBOOK MEMBERS THEMSELVES, STAGED AS PLAIN 80-BYTE            26/08/09
+002600* TEXT SO THIS UTILITY CAN SCAN THEM LINE BY LINE.                26/08/09
+002700     SELECT CFI-QUOTN-SRC-FILE                                    26/08/09
+002800         ASSIGN       TO "QUOTNCPY.DAT"                           26/08/09
+002900         ORGANIZATION IS SEQUENTIAL                               26/08/09
+003000         FILE STATUS  IS QUOTN-CPY-FILE-STATUS.                   26/08/09
+003100     SELECT CFI-CONTR-SRC-FILE                                    26/08/09
+003200         ASSIGN       TO "CONTRCPY.DAT"                           26/08/09
+003300         ORGANIZATION IS SEQUENTIAL                               26/08/09
+003400         FILE STATUS  IS CONTR-CPY-FILE-STATUS.                   26/08/09
+003500*                                                                 26/08/09
+003600* XREF-RPT-FILE IS THE CROSS-REFERENCE REPORT PRODUCED -          26/08/09
+003700* ONE LINE PER LEVEL/FIELD FOUND IN EITHER COPYBOOK.              26/08/09
+003800     SELECT XREF-RPT-FILE                                         26/08/09
+003900         ASSIGN       TO "XREFRPT.DAT"                            26/08/09
+004000         ORGANIZATION IS SEQUENTIAL                               26/08/09
+004100         FILE STATUS  IS XREF-RPT-FILE-STATUS.                    26/08/09
+004200*                                                                 26/08/09
+004300 DATA DIVISION.                                                   26/08/09
+004400*                                                                 26/08/09
+004500 FILE SECTION.                                                    26/08/09
+004600*                                                                 26/08/09
+004700 FD  CFI-QUOTN-SRC-FILE.                                          26/08/09
+004800 01  QUOTN-CPY-RECORD              PIC X(80).                     26/08/09
+004900*                                                                 26/08/09
+005000 FD  CFI-CONTR-SRC-FILE.                                          26/08/09
+005100 01  CONTR-CPY-RECORD              PIC X(80).                     26/08/09
+005200*                                                                 26/08/09
+005300* XREF-RPT-RECORD - MEMBER NAME, LEVEL, FIELD NAME,               26/08/09
+005400* PICTURE CLAUSE AND REDEFINES TARGET, ONE PER LINE.              26/08/09
+005500 FD  XREF-RPT-FILE.                                               26/08/09
+005600 01  XREF-RPT-RECORD.                                             26/08/09
+005700     05  XREF-MEMBER-NAME           PIC X(10).                    26/08/09
+005800     05  XREF-LEVEL-NUM             PIC X(02).                    26/08/09
+005900     05  XREF-FIELD-NAME            PIC X(24).                    26/08/09
+006000     05  XREF-PICTURE               PIC X(20).                    26/08/09
+006100     05  XREF-REDEFINES-NAME        PIC X(24).                    26/08/09
+006200*                                                                 26/08/09
+006300 WORKING-STORAGE SECTION.                                         26/08/09
+006400*                                                                 26/08/09
+006500 01  QUOTN-CPY-FILE-STATUS         PIC X(2).                      26/08/09
+006600 01  CONTR-CPY-FILE-STATUS         PIC X(2).                      26/08/09
+006700 01  XREF-RPT-FILE-STATUS          PIC X(2).                      26/08/09
+006800*                                                                 26/08/09
+006900* RUN SWITCHES                                                    26/08/09
+007000* ---------------------------------------------------------       26/08/09
+007100 77  WS-QUOTN-CPY-EOF-SWITCH        PIC X(01) VALUE "N".          26/08/09
+007200     88  QUOTN-CPY-EOF                 VALUE "Y".                 26/08/09
+007300 77  WS-CONTR-CPY-EOF-SWITCH        PIC X(01) VALUE "N".          26/08/09
+007400     88  CONTR-CPY-EOF                 VALUE "Y".                 26/08/09
+007500*                                                                 26/08/09
+007600* LINE-PARSING WORK AREA (5000-PARSE-LINE)                        26/08/09
+007700* ---------------------------------------------------------       26/08/09
+007800 01  WS-MEMBER-NAME                PIC X(10).                     26/08/09
+007900 01  WS-INPUT-LINE                 PIC X(80).                     26/08/09
+008000 01  WS-REST                       PIC X(69).                     26/08/09
+008100 01  WS-PICTURE-RAW                PIC X(69).                     26/08/09
+008200 01  WS-REDEFINES-RAW              PIC X(69).                     26/08/09
+008300 01  WS-JUNK                       PIC X(69).                     26/08/09
+008400 01  WS-PIC-TALLY                  PIC 9(02) COMP.                26/08/09
+008500 01  WS-REDEF-TALLY                PIC 9(02) COMP.                26/08/09
+008510 01  WS-SCAN-COL                   PIC 9(02) COMP.                26/08/09
+008520 01  WS-REST-START                 PIC 9(02) COMP.                26/08/09
+008530 01  WS-REST-LEN                   PIC 9(02) COMP.                26/08/09
+008600*                                                                 26/08/09
+008700 PROCEDURE DIVISION.                                              26/08/09
+008800*                                                                 26/08/09
+008810*---------------------------------------------------------        26/08/09
+008820* 0000-MAINLINE                                                   26/08/09
+008830*    SCANS THE CFI_QUOTN COPYBOOK, THEN THE CFI_CONTR             26/08/09
+008840*    COPYBOOK, WRITING ONE CROSS-REFERENCE LINE PER LEVEL/        26/08/09
+008850*    FIELD NUMBER FOUND IN EITHER ONE.                            26/08/09
+008860*---------------------------------------------------------        26/08/09
+008870 0000-MAINLINE.                                                   26/08/09
+008880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      26/08/09
+008890     MOVE "CFI_QUOTN" TO WS-MEMBER-NAME.                          26/08/09
+008900     PERFORM 2000-PROCESS-QUOTN-CPY THRU 2000-EXIT                26/08/09
+008910         UNTIL QUOTN-CPY-EOF.                                     26/08/09
+008920     MOVE "CFI_CONTR" TO WS-MEMBER-NAME.                          26/08/09
+008930     PERFORM 3000-PROCESS-CONTR-CPY THRU 3000-EXIT                26/08/09
+008940         UNTIL CONTR-CPY-EOF.                                     26/08/09
+008950     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       26/08/09
+008960     STOP RUN.                                                    26/08/09
+008970*                                                                 26/08/09
+008980*---------------------------------------------------------        26/08/09
+008990* 1000-INITIALIZE                                                 26/08/09
+009000*    OPENS BOTH COPYBOOK SOURCE MEMBERS INPUT AND THE             26/08/09
+009010*    CROSS-REFERENCE REPORT OUTPUT.                               26/08/09
+009020*---------------------------------------------------------        26/08/09
+009030 1000-INITIALIZE.                                                 26/08/09
+009040     OPEN INPUT  CFI-QUOTN-SRC-FILE.                              26/08/09
+009050     IF QUOTN-CPY-FILE-STATUS NOT = "00"                          26/08/09
+009060         DISPLAY "QUOTNXRF - CANNOT OPEN QUOTNCPY, STATUS = "     26/08/09
+009070             QUOTN-CPY-FILE-STATUS                                26/08/09
+009080         STOP RUN                                                 26/08/09
+009090     END-IF.                                                      26/08/09
+009100     OPEN INPUT  CFI-CONTR-SRC-FILE.                              26/08/09
+009110     IF CONTR-CPY-FILE-STATUS NOT = "00"                          26/08/09
+009120         DISPLAY "QUOTNXRF - CANNOT OPEN CONTRCPY, STATUS = "     26/08/09
+009130             CONTR-CPY-FILE-STATUS                                26/08/09
+009140         STOP RUN                                                 26/08/09
+009150     END-IF.                                                      26/08/09
+009160     OPEN OUTPUT XREF-RPT-FILE.                                   26/08/09
+009170     IF XREF-RPT-FILE-STATUS NOT = "00"                           26/08/09
+009180         DISPLAY "QUOTNXRF - CANNOT OPEN XREFRPT, STATUS = "      26/08/09
+009190             XREF-RPT-FILE-STATUS                                 26/08/09
+009200         STOP RUN                                                 26/08/09
+009210     END-IF.                                                      26/08/09
+009220 1000-EXIT.                                                       26/08/09
+009230     EXIT.                                                        26/08/09
+009240*                                                                 26/08/09
+009250*---------------------------------------------------------        26/08/09
+009260* 2000-PROCESS-QUOTN-CPY                                          26/08/09
+009270*    READS ONE LINE OF THE CFI_QUOTN COPYBOOK AND HANDS IT        26/08/09
+009280*    TO THE SHARED LINE PARSER.                                   26/08/09
+009290*---------------------------------------------------------        26/08/09
+009300 2000-PROCESS-QUOTN-CPY.                                          26/08/09
+009310     READ CFI-QUOTN-SRC-FILE                                      26/08/09
+009320         AT END                                                   26/08/09
+009330             SET QUOTN-CPY-EOF TO TRUE                            26/08/09
+009340             GO TO 2000-EXIT                                      26/08/09
+009350     END-READ.                                                    26/08/09
+009360     MOVE QUOTN-CPY-RECORD TO WS-INPUT-LINE.                      26/08/09
+009370     PERFORM 5000-PARSE-LINE THRU 5000-EXIT.                      26/08/09
+009380 2000-EXIT.                                                       26/08/09
+009390     EXIT.                                                        26/08/09
+009400*                                                                 26/08/09
+009410*---------------------------------------------------------        26/08/09
+009420* 3000-PROCESS-CONTR-CPY                                          26/08/09
+009430*    READS ONE LINE OF THE CFI_CONTR COPYBOOK AND HANDS IT        26/08/09
+009440*    TO THE SHARED LINE PARSER.                                   26/08/09
+009450*---------------------------------------------------------        26/08/09
+009460 3000-PROCESS-CONTR-CPY.                                          26/08/09
+009470     READ CFI-CONTR-SRC-FILE                                      26/08/09
+009480         AT END                                                   26/08/09
+009490             SET CONTR-CPY-EOF TO TRUE                            26/08/09
+009500             GO TO 3000-EXIT                                      26/08/09
+009510     END-READ.                                                    26/08/09
+009520     MOVE CONTR-CPY-RECORD TO WS-INPUT-LINE.                      26/08/09
+009530     PERFORM 5000-PARSE-LINE THRU 5000-EXIT.                      26/08/09
+009540 3000-EXIT.                                                       26/08/09
+009550     EXIT.                                                        26/08/09
+009560*                                                                 26/08/09
+009570*---------------------------------------------------------        26/08/09
+009580* 5000-PARSE-LINE                                                 26/08/09
+009590*    PICKS APART ONE FIXED-FORMAT COPYBOOK SOURCE LINE -          26/08/09
+009600*    COLUMN 7 COMMENT INDICATOR, THEN THE LEVEL NUMBER,           26/08/09
+009610*    FIELD NAME, AND (WHEN PRESENT) A PIC OR REDEFINES            26/08/09
+009620*    CLAUSE - AND FILES ONE XREF-RPT-RECORD FOR IT.  BLANK        26/08/09
+009630*    LINES AND COMMENT LINES ARE SKIPPED.  THE LEVEL NUMBER       26/08/09
+009635*    DOES NOT SIT AT A FIXED COLUMN - 05/10/88 LEVELS ARE         26/08/09
+009636*    INDENTED FURTHER IN THAN THE 01 LEVEL - SO ITS COLUMN IS     26/08/09
+009637*    FOUND BY SCANNING FOR THE FIRST NON-BLANK CHARACTER AT OR    26/08/09
+009638*    AFTER COLUMN 8.                                              26/08/09
+009640*---------------------------------------------------------        26/08/09
+009650 5000-PARSE-LINE.                                                 26/08/09
+009660     IF WS-INPUT-LINE(7:1) = "*" OR WS-INPUT-LINE(8:73) = SPACES  26/08/09
+009670         GO TO 5000-EXIT                                          26/08/09
+009680     END-IF.                                                      26/08/09
+009685     MOVE 8 TO WS-SCAN-COL.                                       26/08/09
+009686     PERFORM 5100-SCAN-FOR-NONBLANK THRU 5100-EXIT.               26/08/09
+009687     IF WS-SCAN-COL > 80                                          26/08/09
+009688         GO TO 5000-EXIT                                          26/08/09
+009689     END-IF.                                                      26/08/09
+009690     MOVE WS-INPUT-LINE(WS-SCAN-COL:2) TO XREF-LEVEL-NUM.         26/08/09
+009700     IF XREF-LEVEL-NUM IS NOT NUMERIC                             26/08/09
+009710         GO TO 5000-EXIT                                          26/08/09
+009720     END-IF.                                                      26/08/09
+009721     ADD 2 TO WS-SCAN-COL.                                        26/08/09
+009722     PERFORM 5100-SCAN-FOR-NONBLANK THRU 5100-EXIT.               26/08/09
+009723     IF WS-SCAN-COL > 80                                          26/08/09
+009724         GO TO 5000-EXIT                                          26/08/09
+009725     END-IF.                                                      26/08/09
+009726     MOVE WS-SCAN-COL TO WS-REST-START.                           26/08/09
+009727     COMPUTE WS-REST-LEN = 81 - WS-REST-START.                    26/08/09
+009728     IF WS-REST-LEN > 69                                          26/08/09
+009729         MOVE 69 TO WS-REST-LEN                                   26/08/09
+009730     END-IF.                                                      26/08/09
+009731     MOVE WS-INPUT-LINE(WS-REST-START:WS-REST-LEN) TO WS-REST.    26/08/09
+009740     MOVE SPACES TO XREF-FIELD-NAME.                              26/08/09
+009750     MOVE SPACES TO XREF-PICTURE.                                 26/08/09
+009760     MOVE SPACES TO XREF-REDEFINES-NAME.                          26/08/09
+009770     UNSTRING WS-REST DELIMITED BY SPACE                          26/08/09
+009780         INTO XREF-FIELD-NAME.                                    26/08/09
+009790     INSPECT XREF-FIELD-NAME REPLACING ALL "." BY SPACE.          26/08/09
+009800     MOVE ZERO TO WS-PIC-TALLY.                                   26/08/09
+009810     INSPECT WS-REST TALLYING WS-PIC-TALLY FOR ALL "PIC ".        26/08/09
+009820     IF WS-PIC-TALLY > ZERO                                       26/08/09
+009830         UNSTRING WS-REST DELIMITED BY "PIC "                     26/08/09
+009840             INTO WS-JUNK WS-PICTURE-RAW                          26/08/09
+009850         UNSTRING WS-PICTURE-RAW DELIMITED BY SPACE               26/08/09
+009860             INTO XREF-PICTURE                                    26/08/09
+009870         INSPECT XREF-PICTURE REPLACING ALL "." BY SPACE          26/08/09
+009880     END-IF.                                                      26/08/09
+009890     MOVE ZERO TO WS-REDEF-TALLY.                                 26/08/09
+009900     INSPECT WS-REST TALLYING WS-REDEF-TALLY FOR ALL "REDEFINES ".26/08/09
+009910     IF WS-REDEF-TALLY > ZERO                                     26/08/09
+009920         UNSTRING WS-REST DELIMITED BY "REDEFINES "               26/08/09
+009930             INTO WS-JUNK WS-REDEFINES-RAW                        26/08/09
+009940         UNSTRING WS-REDEFINES-RAW DELIMITED BY SPACE             26/08/09
+009950             INTO XREF-REDEFINES-NAME                             26/08/09
+009960         INSPECT XREF-REDEFINES-NAME REPLACING ALL "." BY SPACE   26/08/09
+009970     END-IF.                                                      26/08/09
+009980     MOVE WS-MEMBER-NAME TO XREF-MEMBER-NAME.                     26/08/09
+009990     WRITE XREF-RPT-RECORD.                                       26/08/09
+009991     IF XREF-RPT-FILE-STATUS NOT = "00"                           26/08/09
+009992         DISPLAY "QUOTNXRF - WRITE FAILED, FIELD = "              26/08/09
+009993             XREF-FIELD-NAME                                      26/08/09
+009994         GO TO 5000-EXIT                                          26/08/09
+009995     END-IF.                                                      26/08/09
+010000 5000-EXIT.                                                       26/08/09
+010010     EXIT.                                                        26/08/09
+010011*                                                                 26/08/09
+010012*---------------------------------------------------------        26/08/09
+010013* 5100-SCAN-FOR-NONBLANK                                          26/08/09
+010014*    ADVANCES WS-SCAN-COL, ONE COLUMN AT A TIME, UNTIL IT          26/08/09
+010015*    LANDS ON A NON-BLANK CHARACTER OF WS-INPUT-LINE OR RUNS       26/08/09
+010016*    OFF THE END OF THE LINE (COLUMN 81).                         26/08/09
+010017*---------------------------------------------------------        26/08/09
+010018 5100-SCAN-FOR-NONBLANK.                                          26/08/09
+010019     PERFORM 5150-BUMP-SCAN-COL THRU 5150-EXIT                    26/08/09
+010020         UNTIL WS-SCAN-COL > 80                                   26/08/09
+010021         OR WS-INPUT-LINE(WS-SCAN-COL:1) NOT = SPACE.             26/08/09
+010022 5100-EXIT.                                                       26/08/09
+010023     EXIT.                                                        26/08/09
+010024*                                                                 26/08/09
+010025 5150-BUMP-SCAN-COL.                                              26/08/09
+010026     ADD 1 TO WS-SCAN-COL.                                        26/08/09
+010027 5150-EXIT.                                                       26/08/09
+010028     EXIT.                                                        26/08/09
+010029*                                                                 26/08/09
+010030*---------------------------------------------------------        26/08/09
+010040* 9000-TERMINATE                                                  26/08/09
+010050*    CLOSES ALL FILES OPENED BY 1000-INITIALIZE.                  26/08/09
+010060*---------------------------------------------------------        26/08/09
+010070 9000-TERMINATE.                                                  26/08/09
+010080     CLOSE CFI-QUOTN-SRC-FILE.                                    26/08/09
+010090     CLOSE CFI-CONTR-SRC-FILE.                                    26/08/09
+010100     CLOSE XREF-RPT-FILE.                                         26/08/09
+010110 9000-EXIT.                                                       26/08/09
+010120     EXIT.                                                        26/08/09
