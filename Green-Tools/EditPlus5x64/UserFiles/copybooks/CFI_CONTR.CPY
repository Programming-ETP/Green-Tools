@@ -0,0 +1,34 @@
+000100*                                                                 26/08/09
+000200* CFI_CONTR  -  CONTRACT MASTER RECORD LAYOUT                     26/08/09
+000300*             (CONTR-FILE, INDEXED, KEY = CONTR-NUM)              26/08/09
+000400*                                                                 26/08/09
+000500* MODIFICATION HISTORY                                            26/08/09
+000600* ---------------------------------------------------------       26/08/09
+000700* 95/03/22  ???  ORIGINAL LAYOUT                                  26/08/09
+000800* 26/08/09  DLM  NO CHANGE - LAYOUT AUTHORED TO SUPPORT THE       26/08/09
+000900*                NEW CONTR-FILE FILE-CONTROL ENTRY                26/08/09
+000950* 26/08/09  DLM  ADDED CONTR-RECON-DATE - QUOTNRCN STAMPS IT      26/08/09
+000960*                ON EACH CONTRACT AS ITS ORIGINATING QUOTE IS     26/08/09
+000970*                CONFIRMED PRESENT ON QUOTN-FILE                  26/08/09
+001000*                                                                 26/08/09
+001100 01  CONTR-RECORD.                                                26/08/09
+001200     05  CONTR-NUM                  PIC 9(10).                    26/08/09
+001300*     CONTR-QUOTN-NUM LINKS BACK TO THE ORIGINATING QUOTE ON      26/08/09
+001400*     QUOTN-FILE FOR RECONCILIATION AND AUDIT.                    26/08/09
+001500     05  CONTR-QUOTN-NUM            PIC 9(10).                    26/08/09
+001600     05  CONTR-CUST-NUM             PIC X(10).                    26/08/09
+001700     05  CONTR-POLICY-NUM           PIC X(10).                    26/08/09
+001800     05  CONTR-EFF-DATE             PIC 9(08).                    26/08/09
+001900     05  CONTR-EXP-DATE             PIC 9(08).                    26/08/09
+002000     05  CONTR-STATUS               PIC X(01).                    26/08/09
+002100         88  CONTR-STAT-ACTIVE          VALUE "A".                26/08/09
+002200         88  CONTR-STAT-CANCELLED       VALUE "X".                26/08/09
+002300         88  CONTR-STAT-LAPSED          VALUE "L".                26/08/09
+002400     05  CONTR-PREMIUM-AMT          PIC 9(07)V99.                 26/08/09
+002500     05  CONTR-AGENT-NUM            PIC X(06).                    26/08/09
+002600     05  CONTR-ISSUE-DATE          PIC 9(08).                     26/08/09
+002610*     CONTR-RECON-DATE IS STAMPED BY QUOTNRCN THE FIRST TIME      26/08/09
+002620*     THIS CONTRACT'S ORIGINATING QUOTE IS CONFIRMED PRESENT ON   26/08/09
+002630*     QUOTN-FILE DURING RECONCILIATION - ZERO UNTIL THEN.         26/08/09
+002640     05  CONTR-RECON-DATE           PIC 9(08).                    26/08/09
+002700     05  FILLER                     PIC X(12).                    26/08/09
