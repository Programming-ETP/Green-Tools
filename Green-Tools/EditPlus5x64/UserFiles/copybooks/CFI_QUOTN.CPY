@@ -0,0 +1,36 @@
+000100*                                                                 26/08/09
+000200* CFI_QUOTN  -  QUOTATION MASTER RECORD LAYOUT                    26/08/09
+000300*             (QUOTN-FILE, INDEXED, KEY = QUOTN-NUM)              26/08/09
+000400*                                                                 26/08/09
+000500* MODIFICATION HISTORY                                            26/08/09
+000600* ---------------------------------------------------------       26/08/09
+000700* 95/03/22  ???  ORIGINAL LAYOUT                                  26/08/09
+000800* 26/08/09  DLM  ADD QUOTN-CUST-POLICY-KEY GROUP TO SUPPORT       26/08/09
+000900*                AN ALTERNATE KEY FOR CUSTOMER/POLICY LOOKUP      26/08/09
+001000* 26/08/09  DLM  ADD QUOTN-EXTRACT-STATUS/DATE FOR THE            26/08/09
+001100*                DOWNSTREAM INTERFACE EXTRACT                     26/08/09
+001200*                                                                 26/08/09
+001300 01  QUOTN-RECORD.                                                26/08/09
+001400     05  QUOTN-NUM                  PIC 9(10).                    26/08/09
+001500*     QUOTN-CUST-POLICY-KEY IS THE ALTERNATE RECORD KEY ON        26/08/09
+001600*     QUOTN-FILE (SEE FILE-CONTROL) - MUST STAY CONTIGUOUS.       26/08/09
+001700     05  QUOTN-CUST-POLICY-KEY.                                   26/08/09
+001800         10  QUOTN-CUST-NUM         PIC X(10).                    26/08/09
+001900         10  QUOTN-POLICY-NUM       PIC X(10).                    26/08/09
+002000     05  QUOTN-EFF-DATE             PIC 9(08).                    26/08/09
+002100     05  QUOTN-EXP-DATE             PIC 9(08).                    26/08/09
+002200     05  QUOTN-STATUS               PIC X(01).                    26/08/09
+002300         88  QUOTN-STAT-ACTIVE          VALUE "A".                26/08/09
+002400         88  QUOTN-STAT-CONVERTED       VALUE "C".                26/08/09
+002500         88  QUOTN-STAT-EXPIRED         VALUE "E".                26/08/09
+002600         88  QUOTN-STAT-REJECTED        VALUE "R".                26/08/09
+002700     05  QUOTN-PREMIUM-AMT          PIC 9(07)V99.                 26/08/09
+002800     05  QUOTN-AGENT-NUM            PIC X(06).                    26/08/09
+002900     05  QUOTN-LAST-UPD-DATE        PIC 9(08).                    26/08/09
+003000     05  QUOTN-LAST-UPD-TIME        PIC 9(06).                    26/08/09
+003100*     EXTRACT-STATUS DRIVES THE DOWNSTREAM INTERFACE EXTRACT.     26/08/09
+003200     05  QUOTN-EXTRACT-STATUS       PIC X(01).                    26/08/09
+003300         88  QUOTN-EXTRACT-PENDING      VALUE "P".                26/08/09
+003400         88  QUOTN-EXTRACT-DONE         VALUE "D".                26/08/09
+003500     05  QUOTN-EXTRACT-DATE         PIC 9(08).                    26/08/09
+003600     05  FILLER                     PIC X(14).                    26/08/09
