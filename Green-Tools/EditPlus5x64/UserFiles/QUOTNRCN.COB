@@ -0,0 +1,326 @@
+000100 IDENTIFICATION DIVISION.                                         26/08/09
+000200 PROGRAM-ID.    QUOTNRCN.                                         26/08/09
+000300 AUTHOR.        D. MILLER.                                        26/08/09
+000400 INSTALLATION.  HOME OFFICE - QUOTATION SYSTEMS.                  26/08/09
+000500 DATE-WRITTEN.  26/08/09.                                         26/08/09
+000600 DATE-COMPILED.                                                   26/08/09
+000700*                                                                 26/08/09
+000800* MODIFICATION HISTORY                                            26/08/09
+000900* ---------------------------------------------------------       26/08/09
+001000* 26/08/09  DLM  ORIGINAL PROGRAM - RECONCILE CONTR-FILE          26/08/09
+001100*                BACK TO QUOTN-FILE AND REPORT QUOTES THAT        26/08/09
+001200*                EXPIRED WITHOUT EVER BEING CONVERTED.            26/08/09
+001300*                                                                 26/08/09
+001400 ENVIRONMENT DIVISION.                                            26/08/09
+001500*                                                                 26/08/09
+001600 CONFIGURATION SECTION.                                           26/08/09
+001700 SOURCE-COMPUTER. VAX-VMS.                                        26/08/09
+001800 OBJECT-COMPUTER. VAX-VMS.                                        26/08/09
+001900*                                                                 26/08/09
+002000 INPUT-OUTPUT SECTION.                                            26/08/09
+002100 FILE-CONTROL.                                                    26/08/09
+002200* QUOTN-FILE IS THE SAME PHYSICAL MASTER MAINTAINED BY            26/08/09
+002300* QUOTNUPD - OPENED INPUT ONLY HERE. CONTR-FILE IS OPENED I-O     26/08/09
+002310* SO 2050-MARK-CONTR-RECONCILED CAN STAMP CONTR-RECON-DATE.       26/08/09
+002400     SELECT QUOTN-FILE                                            26/08/09
+002500         ASSIGN       TO "FILE.DAT"                               26/08/09
+002600         ORGANIZATION IS INDEXED                                  26/08/09
+002700         ACCESS MODE  IS DYNAMIC                                  26/08/09
+002800         FILE STATUS  IS QUOTN-FILE-STATUS                        26/08/09
+002900         RECORD KEY   IS QUOTN-NUM                                26/08/09
+003000         ALTERNATE RECORD KEY IS QUOTN-CUST-POLICY-KEY            26/08/09
+003100             WITH DUPLICATES.                                     26/08/09
+003200     SELECT CONTR-FILE                                            26/08/09
+003300         ASSIGN       TO "CONTR.DAT"                              26/08/09
+003400         ORGANIZATION IS INDEXED                                  26/08/09
+003500         ACCESS MODE  IS DYNAMIC                                  26/08/09
+003600         FILE STATUS  IS CONTR-FILE-STATUS                        26/08/09
+003610         RECORD KEY   IS CONTR-NUM                                26/08/09
+003620         ALTERNATE RECORD KEY IS CONTR-QUOTN-NUM                  26/08/09
+003630             WITH DUPLICATES.                                     26/08/09
+003800*                                                                 26/08/09
+003900* RECON-RPT-FILE IS THE EXCEPTION REPORT PRODUCED BY THIS         26/08/09
+004000* RUN - ONE LINE PER CONTRACT WITH NO ORIGINATING QUOTE AND       26/08/09
+004100* PER QUOTE THAT EXPIRED WITHOUT EVER BEING CONVERTED.            26/08/09
+004200     SELECT RECON-RPT-FILE                                        26/08/09
+004300         ASSIGN       TO "RECONRPT.DAT"                           26/08/09
+004400         ORGANIZATION IS SEQUENTIAL                               26/08/09
+004500         FILE STATUS  IS RECON-RPT-FILE-STATUS.                   26/08/09
+004600*                                                                 26/08/09
+004700 DATA DIVISION.                                                   26/08/09
+004800*                                                                 26/08/09
+004900 FILE SECTION.                                                    26/08/09
+005000*                                                                 26/08/09
+005100 FD  QUOTN-FILE.                                                  26/08/09
+005200 COPY CFI_QUOTN.                                                  26/08/09
+005300*                                                                 26/08/09
+005400 FD  CONTR-FILE.                                                  26/08/09
+005500 COPY CFI_CONTR.                                                  26/08/09
+005600*                                                                 26/08/09
+005700 FD  RECON-RPT-FILE.                                              26/08/09
+005800 01  RECON-RPT-RECORD              PIC X(80).                     26/08/09
+005900*                                                                 26/08/09
+006000 WORKING-STORAGE SECTION.                                         26/08/09
+006100*                                                                 26/08/09
+006200 01  QUOTN-FILE-STATUS             PIC X(2).                      26/08/09
+006300 01  CONTR-FILE-STATUS             PIC X(2).                      26/08/09
+006400 01  RECON-RPT-FILE-STATUS         PIC X(2).                      26/08/09
+006500*                                                                 26/08/09
+006600* RUN SWITCHES                                                    26/08/09
+006700* ---------------------------------------------------------       26/08/09
+006800 77  WS-QUOTN-EOF-SWITCH            PIC X(01) VALUE "N".          26/08/09
+006900     88  QUOTN-FILE-EOF                VALUE "Y".                 26/08/09
+007000 77  WS-CONTR-EOF-SWITCH            PIC X(01) VALUE "N".          26/08/09
+007100     88  CONTR-FILE-EOF                VALUE "Y".                 26/08/09
+007200 77  WS-TODAY-DATE                  PIC 9(08).                    26/08/09
+007300*                                                                 26/08/09
+007400* END-OF-RUN CONTROL TOTALS (8000-CONTROL-REPORT)                 26/08/09
+007500* ---------------------------------------------------------       26/08/09
+007600 01  WS-CONTROL-TOTALS.                                           26/08/09
+007700     05  WS-CONTR-READ              PIC 9(09) COMP VALUE ZERO.    26/08/09
+007800     05  WS-CONTR-NO-QUOTE          PIC 9(09) COMP VALUE ZERO.    26/08/09
+007900     05  WS-QUOTN-READ              PIC 9(09) COMP VALUE ZERO.    26/08/09
+008000     05  WS-QUOTN-AGED-EXCEPTION    PIC 9(09) COMP VALUE ZERO.    26/08/09
+008100*                                                                 26/08/09
+008200* CONTROL-REPORT PRINT LINE AND DISPLAY-EDITED COUNTERS -         26/08/09
+008300* STRING REQUIRES DISPLAY USAGE, SO THE COMP COUNTERS ABOVE       26/08/09
+008400* ARE EDITED HERE BEFORE THEY ARE STRUNG INTO THE LINE.           26/08/09
+008500* ---------------------------------------------------------       26/08/09
+008600 01  WS-CONTROL-REPORT-LINE        PIC X(80).                     26/08/09
+008700 01  WS-CONTROL-REPORT-EDIT.                                      26/08/09
+008800     05  WS-ED-CONTR-READ           PIC ZZZZZZZZ9.                26/08/09
+008900     05  WS-ED-CONTR-NO-QUOTE       PIC ZZZZZZZZ9.                26/08/09
+009000     05  WS-ED-QUOTN-READ           PIC ZZZZZZZZ9.                26/08/09
+009100     05  WS-ED-QUOTN-AGED           PIC ZZZZZZZZ9.                26/08/09
+009200*                                                                 26/08/09
+009300* EXCEPTION-LINE WORK AREA                                        26/08/09
+009400* ---------------------------------------------------------       26/08/09
+009500 01  WS-ED-CONTR-NUM               PIC Z(09)9.                    26/08/09
+009600 01  WS-ED-QUOTN-NUM               PIC Z(09)9.                    26/08/09
+009700 01  WS-ED-EXP-DATE                PIC Z(07)9.                    26/08/09
+009800*                                                                 26/08/09
+009900 PROCEDURE DIVISION.                                              26/08/09
+010000*                                                                 26/08/09
+010010*---------------------------------------------------------        26/08/09
+010020* 0000-MAINLINE                                                   26/08/09
+010030*    RECONCILES CONTR-FILE BACK TO QUOTN-FILE, THEN SCANS         26/08/09
+010040*    QUOTN-FILE FOR QUOTES THAT EXPIRED WITHOUT EVER BEING        26/08/09
+010050*    CONVERTED, AND PRINTS THE END-OF-RUN CONTROL REPORT.         26/08/09
+010060*---------------------------------------------------------        26/08/09
+010070 0000-MAINLINE.                                                   26/08/09
+010080     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      26/08/09
+010090     PERFORM 2000-PROCESS-CONTR-FILE THRU 2000-EXIT               26/08/09
+010100         UNTIL CONTR-FILE-EOF.                                    26/08/09
+010110     PERFORM 2950-START-QUOTN-FOR-PASS2 THRU 2950-EXIT.           26/08/09
+010120     PERFORM 3000-PROCESS-QUOTN-FILE THRU 3000-EXIT               26/08/09
+010130         UNTIL QUOTN-FILE-EOF.                                    26/08/09
+010140     PERFORM 8000-CONTROL-REPORT THRU 8000-EXIT.                  26/08/09
+010150     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       26/08/09
+010160     STOP RUN.                                                    26/08/09
+010170*                                                                 26/08/09
+010180*---------------------------------------------------------        26/08/09
+010190* 1000-INITIALIZE                                                 26/08/09
+010200*    OPENS QUOTN-FILE INPUT-ONLY, CONTR-FILE I-O (SO IT CAN BE    26/08/09
+010205*    STAMPED AS RECONCILED), AND THE EXCEPTION REPORT OUTPUT,     26/08/09
+010210*    AND ESTABLISHES TODAYS DATE FOR THE AGING TEST IN            26/08/09
+010220*    3000-PROCESS-QUOTN-FILE.                                     26/08/09
+010230*---------------------------------------------------------        26/08/09
+010240 1000-INITIALIZE.                                                 26/08/09
+010250     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.                     26/08/09
+010260     OPEN I-O    CONTR-FILE.                                      26/08/09
+010270     IF CONTR-FILE-STATUS NOT = "00"                              26/08/09
+010280         DISPLAY "QUOTNRCN - CANNOT OPEN CONTR-FILE, STATUS = "   26/08/09
+010290             CONTR-FILE-STATUS                                    26/08/09
+010300         STOP RUN                                                 26/08/09
+010310     END-IF.                                                      26/08/09
+010320     OPEN INPUT  QUOTN-FILE.                                      26/08/09
+010330     IF QUOTN-FILE-STATUS NOT = "00"                              26/08/09
+010340         DISPLAY "QUOTNRCN - CANNOT OPEN QUOTN-FILE, STATUS = "   26/08/09
+010350             QUOTN-FILE-STATUS                                    26/08/09
+010360         STOP RUN                                                 26/08/09
+010370     END-IF.                                                      26/08/09
+010380     OPEN OUTPUT RECON-RPT-FILE.                                  26/08/09
+010390     IF RECON-RPT-FILE-STATUS NOT = "00"                          26/08/09
+010400         DISPLAY "QUOTNRCN - CANNOT OPEN RECON-RPT, STATUS = "    26/08/09
+010410             RECON-RPT-FILE-STATUS                                26/08/09
+010420         STOP RUN                                                 26/08/09
+010430     END-IF.                                                      26/08/09
+010440 1000-EXIT.                                                       26/08/09
+010450     EXIT.                                                        26/08/09
+010460*                                                                 26/08/09
+010470*---------------------------------------------------------        26/08/09
+010480* 2000-PROCESS-CONTR-FILE                                         26/08/09
+010490*    READS EACH ISSUED CONTRACT AND LOOKS UP ITS ORIGINATING      26/08/09
+010500*    QUOTE ON QUOTN-FILE BY CONTR-QUOTN-NUM.  A CONTRACT          26/08/09
+010510*    WITH NO MATCHING QUOTE IS AN EXCEPTION.                      26/08/09
+010520*---------------------------------------------------------        26/08/09
+010530 2000-PROCESS-CONTR-FILE.                                         26/08/09
+010540     READ CONTR-FILE NEXT RECORD                                  26/08/09
+010550         AT END                                                   26/08/09
+010560             SET CONTR-FILE-EOF TO TRUE                           26/08/09
+010570             GO TO 2000-EXIT                                      26/08/09
+010580     END-READ.                                                    26/08/09
+010590     ADD 1 TO WS-CONTR-READ.                                      26/08/09
+010600     MOVE CONTR-QUOTN-NUM TO QUOTN-NUM.                           26/08/09
+010610     READ QUOTN-FILE                                              26/08/09
+010620         INVALID KEY                                              26/08/09
+010630             PERFORM 2900-WRITE-NO-QUOTE-EXCEPTION THRU 2900-EXIT 26/08/09
+010635         NOT INVALID KEY                                          26/08/09
+010638             PERFORM 2050-MARK-CONTR-RECONCILED THRU 2050-EXIT    26/08/09
+010640     END-READ.                                                    26/08/09
+010650 2000-EXIT.                                                       26/08/09
+010660     EXIT.                                                        26/08/09
+010661*                                                                 26/08/09
+010662*---------------------------------------------------------        26/08/09
+010663* 2050-MARK-CONTR-RECONCILED                                      26/08/09
+010664*    STAMPS THE CURRENT CONTR-RECORD WITH TODAYS DATE THE         26/08/09
+010665*    FIRST TIME ITS ORIGINATING QUOTE IS CONFIRMED PRESENT ON     26/08/09
+010666*    QUOTN-FILE, SO CONTR-FILE ITSELF CARRIES PROOF OF THE        26/08/09
+010667*    RECONCILIATION AND NOT JUST THIS RUN'S REPORT.               26/08/09
+010668*---------------------------------------------------------        26/08/09
+010669 2050-MARK-CONTR-RECONCILED.                                      26/08/09
+010670     IF CONTR-RECON-DATE = ZERO                                   26/08/09
+010671         MOVE WS-TODAY-DATE TO CONTR-RECON-DATE                   26/08/09
+010672         REWRITE CONTR-RECORD                                     26/08/09
+010673             INVALID KEY                                          26/08/09
+010674                 DISPLAY "QUOTNRCN - REWRITE FAILED, NUM = "      26/08/09
+010675                     CONTR-NUM                                    26/08/09
+010676         END-REWRITE                                              26/08/09
+010677     END-IF.                                                      26/08/09
+010678 2050-EXIT.                                                       26/08/09
+010679     EXIT.                                                        26/08/09
+010678*                                                                 26/08/09
+010680*---------------------------------------------------------        26/08/09
+010690* 2900-WRITE-NO-QUOTE-EXCEPTION                                   26/08/09
+010700*    FILES ONE EXCEPTION LINE FOR A CONTRACT THAT HAS NO          26/08/09
+010710*    ORIGINATING QUOTE ON QUOTN-FILE.                             26/08/09
+010720*---------------------------------------------------------        26/08/09
+010730 2900-WRITE-NO-QUOTE-EXCEPTION.                                   26/08/09
+010740     ADD 1 TO WS-CONTR-NO-QUOTE.                                  26/08/09
+010750     MOVE CONTR-NUM       TO WS-ED-CONTR-NUM.                     26/08/09
+010760     MOVE CONTR-QUOTN-NUM TO WS-ED-QUOTN-NUM.                     26/08/09
+010770     MOVE SPACES TO RECON-RPT-RECORD.                             26/08/09
+010780     STRING "CONTRACT " DELIMITED BY SIZE                         26/08/09
+010790         WS-ED-CONTR-NUM       DELIMITED BY SIZE                  26/08/09
+010800         " REFERS TO UNKNOWN QUOTE " DELIMITED BY SIZE            26/08/09
+010810         WS-ED-QUOTN-NUM       DELIMITED BY SIZE                  26/08/09
+010820         INTO RECON-RPT-RECORD.                                   26/08/09
+010830     WRITE RECON-RPT-RECORD.                                      26/08/09
+010831     IF RECON-RPT-FILE-STATUS NOT = "00"                          26/08/09
+010832         DISPLAY "QUOTNRCN - WRITE FAILED, NUM = " CONTR-NUM      26/08/09
+010833         GO TO 2900-EXIT                                          26/08/09
+010834     END-IF.                                                      26/08/09
+010840 2900-EXIT.                                                       26/08/09
+010850     EXIT.                                                        26/08/09
+010860*                                                                 26/08/09
+010870*---------------------------------------------------------        26/08/09
+010880* 2950-START-QUOTN-FOR-PASS2                                      26/08/09
+010890*    REPOSITIONS QUOTN-FILE TO THE BEGINNING SO THE SECOND        26/08/09
+010900*    PASS CAN READ IT SEQUENTIALLY FROM THE FIRST RECORD -        26/08/09
+010910*    2000-PROCESS-CONTR-FILE LEFT IT POSITIONED BY RANDOM         26/08/09
+010920*    KEYED READS.                                                 26/08/09
+010930*---------------------------------------------------------        26/08/09
+010940 2950-START-QUOTN-FOR-PASS2.                                      26/08/09
+010950     MOVE LOW-VALUES TO QUOTN-NUM.                                26/08/09
+010960     START QUOTN-FILE KEY IS GREATER THAN QUOTN-NUM               26/08/09
+010970         INVALID KEY                                              26/08/09
+010980             SET QUOTN-FILE-EOF TO TRUE                           26/08/09
+010990     END-START.                                                   26/08/09
+011000 2950-EXIT.                                                       26/08/09
+011010     EXIT.                                                        26/08/09
+011020*                                                                 26/08/09
+011030*---------------------------------------------------------        26/08/09
+011040* 3000-PROCESS-QUOTN-FILE                                         26/08/09
+011050*    SCANS QUOTN-FILE FOR QUOTES STILL ACTIVE (BY QUOTN-          26/08/09
+011060*    STATUS) WHOSE EXPIRATION DATE HAS ALREADY PASSED, THEN       26/08/09
+011070*    CROSS-CHECKS CONTR-FILE BY CONTR-QUOTN-NUM TO CONFIRM        26/08/09
+011075*    NO CONTRACT WAS EVER ISSUED FOR IT BEFORE CALLING IT AN      26/08/09
+011076*    AGED-OUT EXCEPTION - QUOTN-STATUS ALONE CAN BE STALE IF      26/08/09
+011077*    THE CONVERSION UPDATE WAS MISSED.                            26/08/09
+011080*---------------------------------------------------------        26/08/09
+011090 3000-PROCESS-QUOTN-FILE.                                         26/08/09
+011100     READ QUOTN-FILE NEXT RECORD                                  26/08/09
+011110         AT END                                                   26/08/09
+011120             SET QUOTN-FILE-EOF TO TRUE                           26/08/09
+011130             GO TO 3000-EXIT                                      26/08/09
+011140     END-READ.                                                    26/08/09
+011150     ADD 1 TO WS-QUOTN-READ.                                      26/08/09
+011160     IF QUOTN-STAT-ACTIVE AND QUOTN-EXP-DATE < WS-TODAY-DATE      26/08/09
+011162         MOVE QUOTN-NUM TO CONTR-QUOTN-NUM                        26/08/09
+011164         READ CONTR-FILE                                          26/08/09
+011166             KEY IS CONTR-QUOTN-NUM                                26/08/09
+011168             INVALID KEY                                          26/08/09
+011170                 PERFORM 3900-WRITE-AGED-EXCEPTION THRU 3900-EXIT 26/08/09
+011172         END-READ                                                 26/08/09
+011180     END-IF.                                                      26/08/09
+011190 3000-EXIT.                                                       26/08/09
+011200     EXIT.                                                        26/08/09
+011210*                                                                 26/08/09
+011220*---------------------------------------------------------        26/08/09
+011230* 3900-WRITE-AGED-EXCEPTION                                       26/08/09
+011240*    FILES ONE EXCEPTION LINE FOR A QUOTE THAT EXPIRED            26/08/09
+011250*    WITHOUT EVER BEING CONVERTED TO A CONTRACT.                  26/08/09
+011260*---------------------------------------------------------        26/08/09
+011270 3900-WRITE-AGED-EXCEPTION.                                       26/08/09
+011280     ADD 1 TO WS-QUOTN-AGED-EXCEPTION.                            26/08/09
+011290     MOVE QUOTN-NUM     TO WS-ED-QUOTN-NUM.                       26/08/09
+011300     MOVE QUOTN-EXP-DATE TO WS-ED-EXP-DATE.                       26/08/09
+011310     MOVE SPACES TO RECON-RPT-RECORD.                             26/08/09
+011320     STRING "QUOTE " DELIMITED BY SIZE                            26/08/09
+011330         WS-ED-QUOTN-NUM      DELIMITED BY SIZE                   26/08/09
+011340         " EXPIRED " DELIMITED BY SIZE                            26/08/09
+011350         WS-ED-EXP-DATE       DELIMITED BY SIZE                   26/08/09
+011360         " NEVER CONVERTED" DELIMITED BY SIZE                     26/08/09
+011370         INTO RECON-RPT-RECORD.                                   26/08/09
+011380     WRITE RECON-RPT-RECORD.                                      26/08/09
+011381     IF RECON-RPT-FILE-STATUS NOT = "00"                          26/08/09
+011382         DISPLAY "QUOTNRCN - WRITE FAILED, NUM = " QUOTN-NUM      26/08/09
+011383         GO TO 3900-EXIT                                          26/08/09
+011384     END-IF.                                                      26/08/09
+011390 3900-EXIT.                                                       26/08/09
+011400     EXIT.                                                        26/08/09
+011410*                                                                 26/08/09
+011420*---------------------------------------------------------        26/08/09
+011430* 8000-CONTROL-REPORT                                             26/08/09
+011440*    PRINTS THE END-OF-RUN BALANCING REPORT FOR THIS              26/08/09
+011450*    RECONCILIATION RUN.                                          26/08/09
+011460*---------------------------------------------------------        26/08/09
+011470 8000-CONTROL-REPORT.                                             26/08/09
+011480     DISPLAY "QUOTNRCN RECONCILIATION CONTROL REPORT".            26/08/09
+011490     MOVE WS-CONTR-READ           TO WS-ED-CONTR-READ.            26/08/09
+011500     MOVE WS-CONTR-NO-QUOTE       TO WS-ED-CONTR-NO-QUOTE.        26/08/09
+011510     MOVE WS-QUOTN-READ           TO WS-ED-QUOTN-READ.            26/08/09
+011520     MOVE WS-QUOTN-AGED-EXCEPTION TO WS-ED-QUOTN-AGED.            26/08/09
+011530     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+011540     STRING "CONTRACTS READ  . . . . : " DELIMITED BY SIZE        26/08/09
+011550         WS-ED-CONTR-READ DELIMITED BY SIZE                       26/08/09
+011560         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+011570     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+011580     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+011590     STRING "CONTRACTS NO QUOTE. . . : " DELIMITED BY SIZE        26/08/09
+011600         WS-ED-CONTR-NO-QUOTE DELIMITED BY SIZE                   26/08/09
+011610         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+011620     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+011630     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+011640     STRING "QUOTES READ . . . . . . : " DELIMITED BY SIZE        26/08/09
+011650         WS-ED-QUOTN-READ DELIMITED BY SIZE                       26/08/09
+011660         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+011670     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+011680     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+011690     STRING "QUOTES AGED, NOT CONVERTED: " DELIMITED BY SIZE      26/08/09
+011700         WS-ED-QUOTN-AGED DELIMITED BY SIZE                       26/08/09
+011710         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+011720     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+011730 8000-EXIT.                                                       26/08/09
+011740     EXIT.                                                        26/08/09
+011750*                                                                 26/08/09
+011760*---------------------------------------------------------        26/08/09
+011770* 9000-TERMINATE                                                  26/08/09
+011780*    CLOSES ALL FILES OPENED BY 1000-INITIALIZE.                  26/08/09
+011790*---------------------------------------------------------        26/08/09
+011800 9000-TERMINATE.                                                  26/08/09
+011810     CLOSE CONTR-FILE.                                            26/08/09
+011820     CLOSE QUOTN-FILE.                                            26/08/09
+011830     CLOSE RECON-RPT-FILE.                                        26/08/09
+011840 9000-EXIT.                                                       26/08/09
+011850     EXIT.                                                        26/08/09
