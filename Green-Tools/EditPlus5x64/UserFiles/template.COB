@@ -1,7 +1,9 @@
 000100 IDENTIFICATION DIVISION.                                         95/03/22
-000200 PROGRAM-ID.    ??????????.                                       95/03/22
-000400 AUTHOR.        ??????????.                                       95/03/22
+000200 PROGRAM-ID.    QUOTNUPD.                                         26/08/09
+000300 AUTHOR.        D. MILLER.                                        26/08/09
 000500 DATE-WRITTEN.                                                    95/03/22
+000600*    QUOTN-FILE MAINTENANCE - EDIT, FILE, CHECKPOINT/RESTART      26/08/09
+000700*    AND END-OF-RUN CONTROL REPORT FOR INCOMING QUOTATIONS.       26/08/09
 000800*                                                                 95/03/22
 000900 ENVIRONMENT DIVISION.                                            95/03/22
 001000*                                                                 95/03/22
@@ -12,24 +14,567 @@
 001500 INPUT-OUTPUT SECTION.                                            95/03/22
 001700 FILE-CONTROL.                                                    95/03/22
 001800     SELECT QUOTN-FILE                                            95/03/22
-001900         ASSIGN       TO "FILE.DAT"                      95/03/22
+001900         ASSIGN       TO "FILE.DAT"                               95/03/22
 002000         ORGANIZATION IS INDEXED                                  95/03/22
 002100         ACCESS MODE  IS DYNAMIC                                  95/03/22
 002200         FILE STATUS  IS QUOTN-FILE-STATUS                        95/03/22
-002300         RECORD KEY   IS QUOTN-NUM.                               95/03/22
+002300         RECORD KEY   IS QUOTN-NUM                                26/08/09
+002320         ALTERNATE RECORD KEY IS QUOTN-CUST-POLICY-KEY            26/08/09
+002330             WITH DUPLICATES.                                     26/08/09
+002340*                                                                 26/08/09
+002441* QUOTN-TRANS-FILE IS THE INCOMING TRANSACTION FILE OF NEW        26/08/09
+002442* AND CHANGED QUOTATIONS TO BE EDITED AND FILED AGAINST           26/08/09
+002443* QUOTN-FILE BY 2000-PROCESS-QUOTN-TRANS.                         26/08/09
+002444     SELECT QUOTN-TRANS-FILE                                      26/08/09
+002445         ASSIGN       TO "TRANS.DAT"                              26/08/09
+002446         ORGANIZATION IS SEQUENTIAL                               26/08/09
+002447         FILE STATUS  IS QUOTN-TRANS-FILE-STATUS.                 26/08/09
+002448*                                                                 26/08/09
+002450* QUOTN-REJECT-FILE RECEIVES INCOMING QUOTE RECORDS THAT          26/08/09
+002460* FAIL EDIT (SEE 3000-EDIT-QUOTN-RECORD) INSTEAD OF               26/08/09
+002470* LETTING THEM CORRUPT QUOTN-FILE.                                26/08/09
+002480     SELECT QUOTN-REJECT-FILE                                     26/08/09
+002490         ASSIGN       TO "REJECT.DAT"                             26/08/09
+002500         ORGANIZATION IS SEQUENTIAL                               26/08/09
+002510         FILE STATUS  IS QUOTN-REJECT-FILE-STATUS.                26/08/09
+002520*                                                                 26/08/09
+002530* ERROR-LOG-FILE IS THE CENTRAL I/O-ERROR AND ABEND LOG           26/08/09
+002540* WRITTEN BY 9800-QUOTN-IO-ERROR FOR EVERY BAD QUOTN-FILE         26/08/09
+002550* STATUS RETURNED DURING A RUN.                                   26/08/09
+002560     SELECT ERROR-LOG-FILE                                        26/08/09
+002570         ASSIGN       TO "ERRLOG.DAT"                             26/08/09
+002580         ORGANIZATION IS SEQUENTIAL                               26/08/09
+002590         FILE STATUS  IS ERROR-LOG-FILE-STATUS.                   26/08/09
+002600*                                                                 26/08/09
+002610* CHECKPOINT-FILE HOLDS ONE RESTART RECORD PER PROGRAM,           26/08/09
+002620* KEYED BY CKPT-PGM-ID, SO A CRASHED QUOTN-FILE RUN CAN           26/08/09
+002630* RESTART FROM THE LAST QUOTN-NUM SUCCESSFULLY PROCESSED          26/08/09
+002640* RATHER THAN REPROCESSING THE WHOLE FILE.                        26/08/09
+002650     SELECT CHECKPOINT-FILE                                       26/08/09
+002660         ASSIGN       TO "CHKPT.DAT"                              26/08/09
+002670         ORGANIZATION IS INDEXED                                  26/08/09
+002680         ACCESS MODE  IS DYNAMIC                                  26/08/09
+002690         FILE STATUS  IS CHECKPOINT-FILE-STATUS                   26/08/09
+002700         RECORD KEY   IS CKPT-PGM-ID.                             26/08/09
 
 003200 DATA DIVISION.                                                   95/03/22
 003300                                                                  95/03/22
 003400 FILE SECTION.                                                    95/03/22
 003500*                                                                 95/03/22
-       FD  QUOTN-FILE. 
+       FD  QUOTN-FILE.
 003600 COPY CFI_QUOTN.                                                  95/03/22
       *
-       FD  CONTR-FILE.
-004100 COPY CFI_CONTR.                                                  95/03/22
-      *
+004010*                                                                 26/08/09
+004020* QUOTN-TRANS-RECORD - ONE INCOMING ADD OR CHANGE TRANSACTION     26/08/09
+004030* AGAINST QUOTN-FILE, EDITED BY 3000-EDIT-QUOTN-RECORD AND        26/08/09
+004040* FILED BY 2100-FILE-QUOTN-TRANS.                                 26/08/09
+004050 FD  QUOTN-TRANS-FILE.                                            26/08/09
+004060 01  QUOTN-TRANS-RECORD.                                          26/08/09
+004061     05  QTRAN-CODE                 PIC X(01).                    26/08/09
+004062         88  QTRAN-ADD                  VALUE "A".                26/08/09
+004063         88  QTRAN-CHANGE               VALUE "C".                26/08/09
+004064     05  QTRAN-QUOTN-NUM            PIC 9(10).                    26/08/09
+004065     05  QTRAN-CUST-NUM             PIC X(10).                    26/08/09
+004066     05  QTRAN-POLICY-NUM           PIC X(10).                    26/08/09
+004067     05  QTRAN-EFF-DATE             PIC 9(08).                    26/08/09
+004068     05  QTRAN-EXP-DATE             PIC 9(08).                    26/08/09
+004069     05  QTRAN-STATUS               PIC X(01).                    26/08/09
+004070         88  QTRAN-STAT-ACTIVE          VALUE "A".                26/08/09
+004071         88  QTRAN-STAT-CONVERTED       VALUE "C".                26/08/09
+004072         88  QTRAN-STAT-EXPIRED         VALUE "E".                26/08/09
+004073         88  QTRAN-STAT-REJECTED        VALUE "R".                26/08/09
+004074     05  QTRAN-PREMIUM-AMT          PIC 9(07)V99.                 26/08/09
+004075     05  QTRAN-AGENT-NUM            PIC X(06).                    26/08/09
+004080*                                                                 26/08/09
+004200*                                                                 26/08/09
+004210* QUOTN-REJECT-RECORD - ONE ENTRY PER QUOTE RECORD THAT           26/08/09
+004220* FAILED EDIT, WITH THE REASON AND THE ORIGINAL INPUT DATA        26/08/09
+004230* SO THE SOURCE RECORD CAN BE CORRECTED AND RESUBMITTED.          26/08/09
+004240 FD  QUOTN-REJECT-FILE.                                           26/08/09
+004250 01  QUOTN-REJECT-RECORD.                                         26/08/09
+004260     05  QREJ-QUOTN-NUM             PIC 9(10).                    26/08/09
+004270     05  QREJ-REASON-CODE           PIC X(04).                    26/08/09
+004280     05  QREJ-REASON-TEXT           PIC X(40).                    26/08/09
+004290     05  QREJ-REJECT-DATE           PIC 9(08).                    26/08/09
+004300     05  QREJ-INPUT-RECORD          PIC X(63).                    26/08/09
+004310*                                                                 26/08/09
+004320* ERROR-LOG-RECORD - ONE LINE PER I/O ERROR OR ABEND EVENT        26/08/09
+004330* WRITTEN BY 9800-QUOTN-IO-ERROR.                                 26/08/09
+004340 FD  ERROR-LOG-FILE.                                              26/08/09
+004350 01  ERROR-LOG-RECORD               PIC X(80).                    26/08/09
+004360*                                                                 26/08/09
+004370* CHECKPOINT-RECORD - LAST QUOTN-NUM SUCCESSFULLY                 26/08/09
+004380* PROCESSED PLUS RUN COUNTS, KEPT ONE PER PROGRAM-ID SO           26/08/09
+004390* SEVERAL BATCH PROGRAMS CAN SHARE CHECKPOINT-FILE.               26/08/09
+004400 FD  CHECKPOINT-FILE.                                             26/08/09
+004410 01  CHECKPOINT-RECORD.                                           26/08/09
+004420     05  CKPT-PGM-ID                PIC X(08).                    26/08/09
+004430     05  CKPT-LAST-QUOTN-NUM        PIC 9(10).                    26/08/09
+004440     05  CKPT-RECS-PROCESSED        PIC 9(09) COMP.               26/08/09
+004450     05  CKPT-DATE                  PIC 9(08).                    26/08/09
+004460     05  CKPT-TIME                  PIC 9(06).                    26/08/09
+
 005000 WORKING-STORAGE SECTION.                                         95/03/22
 005100*                                                                 95/03/22
 007000 01  QUOTN-FILE-STATUS           PIC X(2).                        95/03/22
+007015 01  QUOTN-TRANS-FILE-STATUS       PIC X(2).                      26/08/09
+007020 01  QUOTN-REJECT-FILE-STATUS      PIC X(2).                      26/08/09
+007030 01  ERROR-LOG-FILE-STATUS         PIC X(2).                      26/08/09
+007040 01  CHECKPOINT-FILE-STATUS        PIC X(2).                      26/08/09
+007050*                                                                 26/08/09
+007060* RUN SWITCHES AND COUNTERS                                       26/08/09
+007070* ---------------------------------------------------------       26/08/09
+007080 77  WS-TRANS-EOF-SWITCH            PIC X(01) VALUE "N".          26/08/09
+007090     88  QUOTN-TRANS-EOF               VALUE "Y".                 26/08/09
+007120 77  WS-ABEND-SWITCH                PIC X(01) VALUE "N".          26/08/09
+007130     88  WS-ABEND-REQUESTED            VALUE "Y".                 26/08/09
+007140 77  WS-CHECKPOINT-INTERVAL         PIC 9(05) COMP VALUE 00100.   26/08/09
+007150 77  WS-RECS-SINCE-CHECKPOINT       PIC 9(05) COMP VALUE ZERO.    26/08/09
+007155 77  WS-RESTART-SKIP-COUNT          PIC 9(09) COMP VALUE ZERO.    26/08/09
+007160 77  WS-RUN-PGM-ID                  PIC X(08) VALUE SPACES.       26/08/09
+007170*                                                                 26/08/09
+007180* QUOTE-RECORD EDIT WORK AREA (3000-EDIT-QUOTN-RECORD)            26/08/09
+007190* ---------------------------------------------------------       26/08/09
+007200 01  WS-EDIT-WORK-AREA.                                           26/08/09
+007210     05  WS-EDIT-SWITCH             PIC X(01).                    26/08/09
+007220         88  WS-RECORD-VALID            VALUE "Y".                26/08/09
+007230         88  WS-RECORD-INVALID          VALUE "N".                26/08/09
+007240     05  WS-REJECT-REASON-CODE      PIC X(04).                    26/08/09
+007250     05  WS-REJECT-REASON-TEXT      PIC X(40).                    26/08/09
+007260     05  WS-TODAY-DATE              PIC 9(08).                    26/08/09
+007270     05  WS-LOW-VALID-DATE          PIC 9(08) VALUE 19950101.     26/08/09
+007280     05  WS-HIGH-VALID-DATE         PIC 9(08) VALUE 20991231.     26/08/09
+007290*                                                                 26/08/09
+007300* END-OF-RUN CONTROL TOTALS (8000-CONTROL-REPORT)                 26/08/09
+007310* ---------------------------------------------------------       26/08/09
+007320 01  WS-CONTROL-TOTALS.                                           26/08/09
+007330     05  WS-RECS-READ               PIC 9(09) COMP VALUE ZERO.    26/08/09
+007340     05  WS-RECS-ADDED              PIC 9(09) COMP VALUE ZERO.    26/08/09
+007350     05  WS-RECS-UPDATED            PIC 9(09) COMP VALUE ZERO.    26/08/09
+007360     05  WS-RECS-REJECTED           PIC 9(09) COMP VALUE ZERO.    26/08/09
+007370     05  WS-HASH-TOTAL-QUOTN-NUM    PIC 9(15) COMP VALUE ZERO.    26/08/09
+007380*                                                                 26/08/09
+007390* CONTROL-REPORT PRINT LINE AND DISPLAY-EDITED COUNTERS -         26/08/09
+007400* STRING REQUIRES DISPLAY USAGE, SO THE COMP COUNTERS ABOVE       26/08/09
+007410* ARE EDITED HERE BEFORE THEY ARE STRUNG INTO THE LINE.           26/08/09
+007420* ---------------------------------------------------------       26/08/09
+007430 01  WS-CONTROL-REPORT-LINE         PIC X(80).                    26/08/09
+007440 01  WS-CONTROL-REPORT-EDIT.                                      26/08/09
+007450     05  WS-ED-RECS-READ            PIC ZZZZZZZZ9.                26/08/09
+007460     05  WS-ED-RECS-ADDED           PIC ZZZZZZZZ9.                26/08/09
+007470     05  WS-ED-RECS-UPDATED         PIC ZZZZZZZZ9.                26/08/09
+007480     05  WS-ED-RECS-REJECTED        PIC ZZZZZZZZ9.                26/08/09
+007490     05  WS-ED-HASH-TOTAL           PIC Z(14)9.                   26/08/09
 
 013200 PROCEDURE DIVISION.                                              95/03/22
+013300*                                                                 26/08/09
+013310*---------------------------------------------------------        26/08/09
+013320* 0000-MAINLINE                                                   26/08/09
+013330*    DRIVES A FULL QUOTN-FILE MAINTENANCE RUN - RESTART,          26/08/09
+013340*    EDIT/FILE EACH INPUT QUOTE, CHECKPOINT PERIODICALLY,         26/08/09
+013350*    THEN PRINT THE CONTROL REPORT.                               26/08/09
+013360*---------------------------------------------------------        26/08/09
+013370 0000-MAINLINE.                                                   26/08/09
+013380     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      26/08/09
+013390     PERFORM 2000-PROCESS-QUOTN-TRANS THRU 2000-EXIT              26/08/09
+013400         UNTIL QUOTN-TRANS-EOF OR WS-ABEND-REQUESTED.              26/08/09
+013410     PERFORM 8000-CONTROL-REPORT THRU 8000-EXIT.                  26/08/09
+013420     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       26/08/09
+013430     STOP RUN.                                                    26/08/09
+013440*                                                                 26/08/09
+013450*---------------------------------------------------------        26/08/09
+013460* 1000-INITIALIZE                                                 26/08/09
+013470*    OPENS ALL FILES USED BY THE RUN AND POSITIONS                26/08/09
+013480*    QUOTN-FILE AT THE LAST CHECKPOINT, IF ANY.  A FAILURE TO     26/08/09
+013481*    OPEN ANY FILE HERE STOPS THE RUN IMMEDIATELY - NOTHING HAS   26/08/09
+013482*    BEEN PROCESSED YET, SO THERE IS NOTHING TO CHECKPOINT OR     26/08/09
+013483*    REPORT ON, UNLIKE AN I/O FAILURE ENCOUNTERED LATER WHILE     26/08/09
+013484*    TRANSACTIONS ARE BEING FILED.                                26/08/09
+013490*---------------------------------------------------------        26/08/09
+013500 1000-INITIALIZE.                                                 26/08/09
+013502     MOVE "QUOTNUPD" TO WS-RUN-PGM-ID.                            26/08/09
+013504     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.                     26/08/09
+013520     OPEN I-O   QUOTN-FILE.                                       26/08/09
+013521     IF QUOTN-FILE-STATUS NOT = "00"                              26/08/09
+013522         DISPLAY "QUOTNUPD - CANNOT OPEN QUOTN-FILE, STATUS = "   26/08/09
+013523             QUOTN-FILE-STATUS                                    26/08/09
+013524         STOP RUN                                                 26/08/09
+013525     END-IF.                                                      26/08/09
+013540     OPEN INPUT QUOTN-TRANS-FILE.                                 26/08/09
+013541     IF QUOTN-TRANS-FILE-STATUS NOT = "00"                        26/08/09
+013542         DISPLAY "QUOTNUPD - CANNOT OPEN QUOTN-TRANS, STATUS = "  26/08/09
+013543             QUOTN-TRANS-FILE-STATUS                              26/08/09
+013544         STOP RUN                                                 26/08/09
+013545     END-IF.                                                      26/08/09
+013550     OPEN OUTPUT QUOTN-REJECT-FILE.                               26/08/09
+013551     IF QUOTN-REJECT-FILE-STATUS NOT = "00"                       26/08/09
+013552         DISPLAY "QUOTNUPD - CANNOT OPEN QUOTN-REJECT, STATUS = " 26/08/09
+013553             QUOTN-REJECT-FILE-STATUS                             26/08/09
+013554         STOP RUN                                                 26/08/09
+013555     END-IF.                                                      26/08/09
+013560     OPEN OUTPUT ERROR-LOG-FILE.                                  26/08/09
+013561     IF ERROR-LOG-FILE-STATUS NOT = "00"                          26/08/09
+013562         DISPLAY "QUOTNUPD - CANNOT OPEN ERROR-LOG, STATUS = "    26/08/09
+013563             ERROR-LOG-FILE-STATUS                                26/08/09
+013564         STOP RUN                                                 26/08/09
+013565     END-IF.                                                      26/08/09
+013570     OPEN I-O   CHECKPOINT-FILE.                                  26/08/09
+013571     IF CHECKPOINT-FILE-STATUS NOT = "00"                         26/08/09
+013572         DISPLAY "QUOTNUPD - CANNOT OPEN CHECKPOINT, STATUS = "   26/08/09
+013573             CHECKPOINT-FILE-STATUS                               26/08/09
+013574         STOP RUN                                                 26/08/09
+013575     END-IF.                                                      26/08/09
+013580     PERFORM 1100-RESTART-CHECKPOINT THRU 1100-EXIT.              26/08/09
+013590 1000-EXIT.                                                       26/08/09
+013600     EXIT.                                                        26/08/09
+013610*                                                                 26/08/09
+013620*---------------------------------------------------------        26/08/09
+013630* 1100-RESTART-CHECKPOINT                                         26/08/09
+013640*    LOOKS UP THIS PROGRAMS CHECKPOINT RECORD.  WHEN ONE          26/08/09
+013650*    EXISTS, QUOTN-TRANS-FILE IS SKIPPED PAST THE NUMBER OF       26/08/09
+013660*    TRANSACTIONS ALREADY PROCESSED SO A RESTARTED RUN DOES       26/08/09
+013670*    NOT REPROCESS RECORDS ALREADY HANDLED.  QUOTN-TRANS-FILE     26/08/09
+013675*    IS SEQUENTIAL, SO RESTART IS BY SKIP COUNT RATHER THAN       26/08/09
+013676*    BY KEYED START.  WS-RECS-READ IS SEEDED FROM THE SKIP        26/08/09
+013677*    COUNT SO THE NEXT CHECKPOINT WRITTEN CARRIES THE FULL        26/08/09
+013678*    CUMULATIVE COUNT, NOT JUST THIS RUN'S OWN READS.             26/08/09
+013680*---------------------------------------------------------        26/08/09
+013690 1100-RESTART-CHECKPOINT.                                         26/08/09
+013700     MOVE WS-RUN-PGM-ID TO CKPT-PGM-ID.                           26/08/09
+013710     READ CHECKPOINT-FILE                                         26/08/09
+013720         INVALID KEY                                              26/08/09
+013730             MOVE ZERO TO CKPT-RECS-PROCESSED                     26/08/09
+013740     END-READ.                                                    26/08/09
+013745     PERFORM 9810-CHECKPOINT-IO-ERROR THRU 9810-EXIT.             26/08/09
+013750     MOVE CKPT-RECS-PROCESSED TO WS-RESTART-SKIP-COUNT.           26/08/09
+013760     PERFORM 1150-SKIP-PROCESSED-TRANS THRU 1150-EXIT             26/08/09
+013770         WS-RESTART-SKIP-COUNT TIMES.                             26/08/09
+013775     MOVE WS-RESTART-SKIP-COUNT TO WS-RECS-READ.                  26/08/09
+013880 1100-EXIT.                                                       26/08/09
+013890     EXIT.                                                        26/08/09
+013895*                                                                 26/08/09
+013896*---------------------------------------------------------        26/08/09
+013897* 1150-SKIP-PROCESSED-TRANS                                       26/08/09
+013898*    READS AND DISCARDS ONE TRANSACTION ALREADY ACCOUNTED FOR     26/08/09
+013899*    BY THE LAST CHECKPOINT.                                      26/08/09
+013900*---------------------------------------------------------        26/08/09
+013901 1150-SKIP-PROCESSED-TRANS.                                       26/08/09
+013902     READ QUOTN-TRANS-FILE NEXT RECORD                            26/08/09
+013903         AT END                                                   26/08/09
+013904             SET QUOTN-TRANS-EOF TO TRUE                          26/08/09
+013905     END-READ.                                                    26/08/09
+013906 1150-EXIT.                                                       26/08/09
+013907     EXIT.                                                        26/08/09
+013908*                                                                 26/08/09
+013910*---------------------------------------------------------        26/08/09
+013920* 2000-PROCESS-QUOTN-TRANS                                        26/08/09
+013930*    READS THE NEXT INCOMING TRANSACTION, EDITS IT, FILES OR      26/08/09
+013940*    REJECTS IT AGAINST QUOTN-FILE, THEN DROPS A CHECKPOINT       26/08/09
+013950*    EVERY WS-CHECKPOINT-INTERVAL TRANSACTIONS.                   26/08/09
+013960*---------------------------------------------------------        26/08/09
+013970 2000-PROCESS-QUOTN-TRANS.                                        26/08/09
+013980     READ QUOTN-TRANS-FILE NEXT RECORD                            26/08/09
+013990         AT END                                                   26/08/09
+014000             SET QUOTN-TRANS-EOF TO TRUE                          26/08/09
+014010             GO TO 2000-EXIT                                      26/08/09
+014020     END-READ.                                                    26/08/09
+014070     ADD 1 TO WS-RECS-READ.                                       26/08/09
+014080     ADD QTRAN-QUOTN-NUM TO WS-HASH-TOTAL-QUOTN-NUM.              26/08/09
+014090     PERFORM 3000-EDIT-QUOTN-RECORD THRU 3000-EXIT.               26/08/09
+014100     IF WS-RECORD-INVALID                                         26/08/09
+014110         PERFORM 3900-WRITE-REJECT THRU 3900-EXIT                 26/08/09
+014120     ELSE                                                         26/08/09
+014140         PERFORM 2100-FILE-QUOTN-TRANS THRU 2100-EXIT             26/08/09
+014160     END-IF.                                                      26/08/09
+014170     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.                           26/08/09
+014180     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL        26/08/09
+014185         AND NOT WS-ABEND-REQUESTED                               26/08/09
+014190         PERFORM 1200-WRITE-CHECKPOINT THRU 1200-EXIT             26/08/09
+014200     END-IF.                                                      26/08/09
+014210 2000-EXIT.                                                       26/08/09
+014220     EXIT.                                                        26/08/09
+014221*                                                                 26/08/09
+014222*---------------------------------------------------------        26/08/09
+014223* 2100-FILE-QUOTN-TRANS                                           26/08/09
+014224*    ROUTES AN EDITED-VALID TRANSACTION TO ADD A NEW QUOTN-FILE   26/08/09
+014225*    RECORD OR UPDATE AN EXISTING ONE, DEPENDING ON QTRAN-CODE.   26/08/09
+014226*---------------------------------------------------------        26/08/09
+014227 2100-FILE-QUOTN-TRANS.                                           26/08/09
+014228     MOVE QTRAN-QUOTN-NUM TO QUOTN-NUM.                           26/08/09
+014229     IF QTRAN-ADD                                                 26/08/09
+014230         READ QUOTN-FILE                                          26/08/09
+014231             INVALID KEY                                          26/08/09
+014232                 PERFORM 2110-ADD-QUOTN-RECORD THRU 2110-EXIT     26/08/09
+014233             NOT INVALID KEY                                      26/08/09
+014234                 MOVE "E070" TO WS-REJECT-REASON-CODE             26/08/09
+014235                 MOVE "QUOTN-NUM ALREADY ON FILE"                 26/08/09
+014236                     TO WS-REJECT-REASON-TEXT                     26/08/09
+014237                 PERFORM 3900-WRITE-REJECT THRU 3900-EXIT         26/08/09
+014238         END-READ                                                 26/08/09
+014239     ELSE                                                         26/08/09
+014240         READ QUOTN-FILE                                          26/08/09
+014241             INVALID KEY                                          26/08/09
+014242                 MOVE "E080" TO WS-REJECT-REASON-CODE             26/08/09
+014243                 MOVE "QUOTN-NUM NOT ON FILE"                     26/08/09
+014244                     TO WS-REJECT-REASON-TEXT                     26/08/09
+014245                 PERFORM 3900-WRITE-REJECT THRU 3900-EXIT         26/08/09
+014246             NOT INVALID KEY                                      26/08/09
+014247                 PERFORM 2120-UPDATE-QUOTN-RECORD THRU 2120-EXIT  26/08/09
+014248         END-READ                                                 26/08/09
+014249     END-IF.                                                      26/08/09
+014250 2100-EXIT.                                                       26/08/09
+014251     EXIT.                                                        26/08/09
+014252*                                                                 26/08/09
+014253*---------------------------------------------------------        26/08/09
+014254* 2110-ADD-QUOTN-RECORD                                           26/08/09
+014255*    BUILDS AND WRITES A NEW QUOTN-FILE RECORD FROM AN ADD        26/08/09
+014256*    TRANSACTION, AND MARKS IT PENDING FOR THE NEXT EXTRACT.      26/08/09
+014257*---------------------------------------------------------        26/08/09
+014258 2110-ADD-QUOTN-RECORD.                                           26/08/09
+014259     INITIALIZE QUOTN-RECORD.                                     26/08/09
+014260     MOVE QTRAN-QUOTN-NUM   TO QUOTN-NUM.                         26/08/09
+014261     MOVE QTRAN-CUST-NUM    TO QUOTN-CUST-NUM.                    26/08/09
+014262     MOVE QTRAN-POLICY-NUM  TO QUOTN-POLICY-NUM.                  26/08/09
+014263     MOVE QTRAN-EFF-DATE    TO QUOTN-EFF-DATE.                    26/08/09
+014264     MOVE QTRAN-EXP-DATE    TO QUOTN-EXP-DATE.                    26/08/09
+014265     MOVE QTRAN-STATUS      TO QUOTN-STATUS.                      26/08/09
+014266     MOVE QTRAN-PREMIUM-AMT TO QUOTN-PREMIUM-AMT.                 26/08/09
+014267     MOVE QTRAN-AGENT-NUM   TO QUOTN-AGENT-NUM.                   26/08/09
+014268     MOVE WS-TODAY-DATE     TO QUOTN-LAST-UPD-DATE.               26/08/09
+014269     SET QUOTN-EXTRACT-PENDING TO TRUE.                           26/08/09
+014270     WRITE QUOTN-RECORD.                                          26/08/09
+014271     PERFORM 9800-QUOTN-IO-ERROR THRU 9800-EXIT.                  26/08/09
+014272     IF WS-ABEND-REQUESTED                                        26/08/09
+014273         GO TO 2110-EXIT                                          26/08/09
+014274     END-IF.                                                      26/08/09
+014275     ADD 1 TO WS-RECS-ADDED.                                      26/08/09
+014276 2110-EXIT.                                                       26/08/09
+014277     EXIT.                                                        26/08/09
+014278*                                                                 26/08/09
+014279*---------------------------------------------------------        26/08/09
+014280* 2120-UPDATE-QUOTN-RECORD                                        26/08/09
+014281*    APPLIES A CHANGE TRANSACTION TO THE QUOTN-FILE RECORD        26/08/09
+014282*    ALREADY READ BY 2100-FILE-QUOTN-TRANS, AND MARKS IT          26/08/09
+014283*    PENDING FOR THE NEXT EXTRACT.                                26/08/09
+014284*---------------------------------------------------------        26/08/09
+014285 2120-UPDATE-QUOTN-RECORD.                                        26/08/09
+014286     MOVE QTRAN-STATUS      TO QUOTN-STATUS.                      26/08/09
+014287     MOVE QTRAN-PREMIUM-AMT TO QUOTN-PREMIUM-AMT.                 26/08/09
+014288     MOVE QTRAN-AGENT-NUM   TO QUOTN-AGENT-NUM.                   26/08/09
+014289     MOVE WS-TODAY-DATE     TO QUOTN-LAST-UPD-DATE.               26/08/09
+014290     SET QUOTN-EXTRACT-PENDING TO TRUE.                           26/08/09
+014291     REWRITE QUOTN-RECORD.                                        26/08/09
+014292     PERFORM 9800-QUOTN-IO-ERROR THRU 9800-EXIT.                  26/08/09
+014293     IF WS-ABEND-REQUESTED                                        26/08/09
+014294         GO TO 2120-EXIT                                          26/08/09
+014295     END-IF.                                                      26/08/09
+014296     ADD 1 TO WS-RECS-UPDATED.                                    26/08/09
+014297 2120-EXIT.                                                       26/08/09
+014298     EXIT.                                                        26/08/09
+014299*                                                                 26/08/09
+014300*---------------------------------------------------------        26/08/09
+014310* 1200-WRITE-CHECKPOINT                                           26/08/09
+014320*    RECORDS THE NUMBER OF TRANSACTIONS SUCCESSFULLY PROCESSED    26/08/09
+014330*    SO 1100-RESTART-CHECKPOINT CAN RESUME FROM HERE.             26/08/09
+014340*---------------------------------------------------------        26/08/09
+014350 1200-WRITE-CHECKPOINT.                                           26/08/09
+014360     MOVE WS-RUN-PGM-ID    TO CKPT-PGM-ID.                        26/08/09
+014370     MOVE QUOTN-NUM        TO CKPT-LAST-QUOTN-NUM.                26/08/09
+014380     MOVE WS-RECS-READ     TO CKPT-RECS-PROCESSED.                26/08/09
+014390     MOVE WS-TODAY-DATE    TO CKPT-DATE.                          26/08/09
+014400     REWRITE CHECKPOINT-RECORD                                    26/08/09
+014410         INVALID KEY                                              26/08/09
+014420             WRITE CHECKPOINT-RECORD                              26/08/09
+014430     END-REWRITE.                                                 26/08/09
+014435     PERFORM 9810-CHECKPOINT-IO-ERROR THRU 9810-EXIT.             26/08/09
+014440     MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT.                       26/08/09
+014450 1200-EXIT.                                                       26/08/09
+014460     EXIT.                                                        26/08/09
+014470*                                                                 26/08/09
+014480*---------------------------------------------------------        26/08/09
+014490* 3000-EDIT-QUOTN-RECORD                                          26/08/09
+014500*    VALIDATES AN INCOMING TRANSACTION BEFORE IT IS FILED         26/08/09
+014510*    AGAINST QUOTN-FILE - TRANSACTION CODE, REQUIRED FIELDS       26/08/09
+014520*    PRESENT, DATES IN RANGE, AND NUMERIC FIELDS ACTUALLY         26/08/09
+014530*    NUMERIC.  SETS WS-RECORD-VALID OR WS-RECORD-INVALID WITH     26/08/09
+014540*    A REASON.                                                    26/08/09
+014550*---------------------------------------------------------        26/08/09
+014560 3000-EDIT-QUOTN-RECORD.                                          26/08/09
+014570     SET WS-RECORD-VALID TO TRUE.                                 26/08/09
+014580     MOVE SPACES TO WS-REJECT-REASON-TEXT.                        26/08/09
+014590     IF NOT QTRAN-ADD AND NOT QTRAN-CHANGE                        26/08/09
+014600         SET WS-RECORD-INVALID TO TRUE                            26/08/09
+014610         MOVE "E005" TO WS-REJECT-REASON-CODE                     26/08/09
+014620         MOVE "TRANSACTION CODE NOT VALID"                        26/08/09
+014630             TO WS-REJECT-REASON-TEXT                             26/08/09
+014640         GO TO 3000-EXIT                                          26/08/09
+014650     END-IF.                                                      26/08/09
+014660     IF QTRAN-QUOTN-NUM = ZERO                                    26/08/09
+014670         SET WS-RECORD-INVALID TO TRUE                            26/08/09
+014680         MOVE "E010" TO WS-REJECT-REASON-CODE                     26/08/09
+014690         MOVE "QUOTN-NUM MISSING" TO WS-REJECT-REASON-TEXT        26/08/09
+014700         GO TO 3000-EXIT                                          26/08/09
+014710     END-IF.                                                      26/08/09
+014720     IF QTRAN-CUST-NUM = SPACES OR QTRAN-POLICY-NUM = SPACES      26/08/09
+014730         SET WS-RECORD-INVALID TO TRUE                            26/08/09
+014740         MOVE "E020" TO WS-REJECT-REASON-CODE                     26/08/09
+014750         MOVE "CUSTOMER OR POLICY NUMBER MISSING"                 26/08/09
+014760             TO WS-REJECT-REASON-TEXT                             26/08/09
+014770         GO TO 3000-EXIT                                          26/08/09
+014780     END-IF.                                                      26/08/09
+014790     IF QTRAN-EFF-DATE < WS-LOW-VALID-DATE                        26/08/09
+014800        OR QTRAN-EFF-DATE > WS-HIGH-VALID-DATE                    26/08/09
+014810         SET WS-RECORD-INVALID TO TRUE                            26/08/09
+014820         MOVE "E030" TO WS-REJECT-REASON-CODE                     26/08/09
+014830         MOVE "EFFECTIVE DATE OUT OF RANGE"                       26/08/09
+014840             TO WS-REJECT-REASON-TEXT                             26/08/09
+014850         GO TO 3000-EXIT                                          26/08/09
+014860     END-IF.                                                      26/08/09
+014870     IF QTRAN-EXP-DATE < QTRAN-EFF-DATE                           26/08/09
+014880        OR QTRAN-EXP-DATE > WS-HIGH-VALID-DATE                    26/08/09
+014890         SET WS-RECORD-INVALID TO TRUE                            26/08/09
+014900         MOVE "E040" TO WS-REJECT-REASON-CODE                     26/08/09
+014910         MOVE "EXPIRATION DATE OUT OF RANGE"                      26/08/09
+014920             TO WS-REJECT-REASON-TEXT                             26/08/09
+014930         GO TO 3000-EXIT                                          26/08/09
+014940     END-IF.                                                      26/08/09
+014950     IF NOT QTRAN-STAT-ACTIVE                                     26/08/09
+014960        AND NOT QTRAN-STAT-CONVERTED                              26/08/09
+014970        AND NOT QTRAN-STAT-EXPIRED                                26/08/09
+014980        AND NOT QTRAN-STAT-REJECTED                               26/08/09
+014990         SET WS-RECORD-INVALID TO TRUE                            26/08/09
+015000         MOVE "E050" TO WS-REJECT-REASON-CODE                     26/08/09
+015010         MOVE "STATUS CODE NOT VALID" TO WS-REJECT-REASON-TEXT    26/08/09
+015020         GO TO 3000-EXIT                                          26/08/09
+015030     END-IF.                                                      26/08/09
+015040     IF QTRAN-PREMIUM-AMT NOT NUMERIC                             26/08/09
+015050         SET WS-RECORD-INVALID TO TRUE                            26/08/09
+015060         MOVE "E060" TO WS-REJECT-REASON-CODE                     26/08/09
+015070         MOVE "PREMIUM AMOUNT NOT NUMERIC"                        26/08/09
+015080             TO WS-REJECT-REASON-TEXT                             26/08/09
+015090         GO TO 3000-EXIT                                          26/08/09
+015100     END-IF.                                                      26/08/09
+015110 3000-EXIT.                                                       26/08/09
+015120     EXIT.                                                        26/08/09
+015130*                                                                 26/08/09
+015140*---------------------------------------------------------        26/08/09
+015150* 3900-WRITE-REJECT                                               26/08/09
+015160*    FILES A REJECTED TRANSACTION ON QUOTN-REJECT-FILE WITH       26/08/09
+015170*    THE EDIT REASON INSTEAD OF LETTING IT REACH QUOTN-FILE.      26/08/09
+015180*---------------------------------------------------------        26/08/09
+015190 3900-WRITE-REJECT.                                               26/08/09
+015200     ADD 1 TO WS-RECS-REJECTED.                                   26/08/09
+015210     MOVE QTRAN-QUOTN-NUM     TO QREJ-QUOTN-NUM.                  26/08/09
+015220     MOVE WS-REJECT-REASON-CODE TO QREJ-REASON-CODE.              26/08/09
+015230     MOVE WS-REJECT-REASON-TEXT TO QREJ-REASON-TEXT.              26/08/09
+015240     MOVE WS-TODAY-DATE       TO QREJ-REJECT-DATE.                26/08/09
+015250     MOVE QUOTN-TRANS-RECORD  TO QREJ-INPUT-RECORD.               26/08/09
+015260     WRITE QUOTN-REJECT-RECORD.                                   26/08/09
+015270     IF QUOTN-REJECT-FILE-STATUS NOT = "00"                       26/08/09
+015280         SET WS-ABEND-REQUESTED TO TRUE                           26/08/09
+015290     END-IF.                                                      26/08/09
+015300 3900-EXIT.                                                       26/08/09
+015310     EXIT.                                                        26/08/09
+015320*                                                                 26/08/09
+015330*---------------------------------------------------------        26/08/09
+015340* 8000-CONTROL-REPORT                                             26/08/09
+015350*    PRINTS THE END-OF-RUN BALANCING REPORT - RECORDS READ,       26/08/09
+015360*    ADDED, UPDATED AND REJECTED, PLUS THE QUOTN-NUM HASH         26/08/09
+015370*    TOTAL - SO OPERATIONS CAN CONFIRM THE RUN BEFORE             26/08/09
+015380*    RELEASING OUTPUT TO THE NEXT JOB IN THE SCHEDULE.            26/08/09
+015390*---------------------------------------------------------        26/08/09
+015400 8000-CONTROL-REPORT.                                             26/08/09
+015470     DISPLAY "QUOTN-FILE CONTROL REPORT".                         26/08/09
+015480     MOVE WS-RECS-READ     TO WS-ED-RECS-READ.                    26/08/09
+015490     MOVE WS-RECS-ADDED    TO WS-ED-RECS-ADDED.                   26/08/09
+015500     MOVE WS-RECS-UPDATED  TO WS-ED-RECS-UPDATED.                 26/08/09
+015510     MOVE WS-RECS-REJECTED TO WS-ED-RECS-REJECTED.                26/08/09
+015520     MOVE WS-HASH-TOTAL-QUOTN-NUM TO WS-ED-HASH-TOTAL.            26/08/09
+015530     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+015540     STRING "RECORDS READ    . . . . : " DELIMITED BY SIZE        26/08/09
+015550         WS-ED-RECS-READ DELIMITED BY SIZE                        26/08/09
+015560         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+015570     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+015580     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+015590     STRING "RECORDS ADDED   . . . . : " DELIMITED BY SIZE        26/08/09
+015600         WS-ED-RECS-ADDED DELIMITED BY SIZE                       26/08/09
+015610         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+015620     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+015630     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+015640     STRING "RECORDS UPDATED . . . . : " DELIMITED BY SIZE        26/08/09
+015650         WS-ED-RECS-UPDATED DELIMITED BY SIZE                     26/08/09
+015660         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+015670     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+015680     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+015690     STRING "RECORDS REJECTED  . . . : " DELIMITED BY SIZE        26/08/09
+015700         WS-ED-RECS-REJECTED DELIMITED BY SIZE                    26/08/09
+015710         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+015720     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+015730     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+015740     STRING "QUOTN-NUM HASH TOTAL. . : " DELIMITED BY SIZE        26/08/09
+015750         WS-ED-HASH-TOTAL DELIMITED BY SIZE                       26/08/09
+015760         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+015770     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+015780 8000-EXIT.                                                       26/08/09
+015790     EXIT.                                                        26/08/09
+015800*                                                                 26/08/09
+015810*---------------------------------------------------------        26/08/09
+015820* 9000-TERMINATE                                                  26/08/09
+015830*    CLOSES ALL FILES OPENED BY 1000-INITIALIZE.                  26/08/09
+015840*---------------------------------------------------------        26/08/09
+015850 9000-TERMINATE.                                                  26/08/09
+015860     CLOSE QUOTN-FILE.                                            26/08/09
+015880     CLOSE QUOTN-REJECT-FILE.                                     26/08/09
+015890     CLOSE ERROR-LOG-FILE.                                        26/08/09
+015900     CLOSE CHECKPOINT-FILE.                                       26/08/09
+015910 9000-EXIT.                                                       26/08/09
+015920     EXIT.                                                        26/08/09
+015930*                                                                 26/08/09
+015940*---------------------------------------------------------        26/08/09
+015950* 9800-QUOTN-IO-ERROR                                             26/08/09
+015960*    SHARED I/O-ERROR/ABEND PARAGRAPH FOR QUOTN-FILE.  ANY        26/08/09
+015970*    STATUS OTHER THAN "00" OR "10" (END OF FILE) IS LOGGED       26/08/09
+015980*    TO ERROR-LOG-FILE WITH THE FAILING QUOTN-NUM AND STATUS      26/08/09
+015990*    CODE, AND WS-ABEND-REQUESTED IS SET SO THE RUN STOPS         26/08/09
+016000*    CLEANLY AT THE NEXT CHECKPOINT INSTEAD OF CORRUPTING         26/08/09
+016010*    QUOTN-FILE FURTHER.                                          26/08/09
+016020*---------------------------------------------------------        26/08/09
+016030 9800-QUOTN-IO-ERROR.                                             26/08/09
+016040     IF QUOTN-FILE-STATUS = "00" OR QUOTN-FILE-STATUS = "10"      26/08/09
+016050         GO TO 9800-EXIT                                          26/08/09
+016060     END-IF.                                                      26/08/09
+016070     MOVE SPACES TO ERROR-LOG-RECORD.                             26/08/09
+016080     STRING "QUOTN-FILE ERROR - QUOTN-NUM=" DELIMITED BY SIZE     26/08/09
+016090         QUOTN-NUM             DELIMITED BY SIZE                  26/08/09
+016100         " STATUS="            DELIMITED BY SIZE                  26/08/09
+016110         QUOTN-FILE-STATUS     DELIMITED BY SIZE                  26/08/09
+016120         INTO ERROR-LOG-RECORD.                                   26/08/09
+016130     WRITE ERROR-LOG-RECORD.                                      26/08/09
+016140     SET WS-ABEND-REQUESTED TO TRUE.                              26/08/09
+016150 9800-EXIT.                                                       26/08/09
+016160     EXIT.                                                        26/08/09
+016161*                                                                 26/08/09
+016162*---------------------------------------------------------        26/08/09
+016163* 9810-CHECKPOINT-IO-ERROR                                        26/08/09
+016164*    SHARED I/O-ERROR/ABEND PARAGRAPH FOR CHECKPOINT-FILE,         26/08/09
+016165*    PARALLELING 9800-QUOTN-IO-ERROR ABOVE.  STATUS "23"          26/08/09
+016166*    (NO CHECKPOINT RECORD YET FOR THIS PROGRAM) IS EXPECTED ON   26/08/09
+016167*    THE FIRST RUN AND IS NOT AN ERROR - ANYTHING ELSE OTHER      26/08/09
+016168*    THAN "00" IS LOGGED TO ERROR-LOG-FILE AND SETS               26/08/09
+016169*    WS-ABEND-REQUESTED THE SAME WAY A QUOTN-FILE FAILURE DOES.   26/08/09
+016170*---------------------------------------------------------        26/08/09
+016171 9810-CHECKPOINT-IO-ERROR.                                        26/08/09
+016172     IF CHECKPOINT-FILE-STATUS = "00" OR CHECKPOINT-FILE-STATUS   26/08/09
+016173         = "23"                                                   26/08/09
+016174         GO TO 9810-EXIT                                          26/08/09
+016175     END-IF.                                                      26/08/09
+016176     MOVE SPACES TO ERROR-LOG-RECORD.                             26/08/09
+016177     STRING "CHECKPOINT-FILE ERROR - PGM=" DELIMITED BY SIZE      26/08/09
+016178         CKPT-PGM-ID            DELIMITED BY SIZE                 26/08/09
+016179         " STATUS="             DELIMITED BY SIZE                 26/08/09
+016180         CHECKPOINT-FILE-STATUS DELIMITED BY SIZE                 26/08/09
+016181         INTO ERROR-LOG-RECORD.                                   26/08/09
+016182     WRITE ERROR-LOG-RECORD.                                      26/08/09
+016183     SET WS-ABEND-REQUESTED TO TRUE.                              26/08/09
+016184 9810-EXIT.                                                       26/08/09
+016185     EXIT.                                                        26/08/09
