@@ -0,0 +1,308 @@
+000100 IDENTIFICATION DIVISION.                                         26/08/09
+000200 PROGRAM-ID.    QUOTNONL.                                         26/08/09
+000300 AUTHOR.        D. MILLER.                                        26/08/09
+000400 INSTALLATION.  HOME OFFICE - QUOTATION SYSTEMS.                  26/08/09
+000500 DATE-WRITTEN.  26/08/09.                                         26/08/09
+000600 DATE-COMPILED.                                                   26/08/09
+000700*                                                                 26/08/09
+000800* MODIFICATION HISTORY                                            26/08/09
+000900* ---------------------------------------------------------       26/08/09
+001000* 26/08/09  DLM  ORIGINAL PROGRAM - TERMINAL TRANSACTION          26/08/09
+001100*                FOR INQUIRY, ADD, AND CORRECTION OF A            26/08/09
+001200*                SINGLE QUOTN-FILE RECORD BY QUOTN-NUM,           26/08/09
+001300*                WITH BEFORE/AFTER IMAGES WRITTEN TO THE          26/08/09
+001400*                AUDIT LOG FOR EVERY CORRECTION.                  26/08/09
+001500*                                                                 26/08/09
+001600 ENVIRONMENT DIVISION.                                            26/08/09
+001700*                                                                 26/08/09
+001800 CONFIGURATION SECTION.                                           26/08/09
+001900 SOURCE-COMPUTER. VAX-VMS.                                        26/08/09
+002000 OBJECT-COMPUTER. VAX-VMS.                                        26/08/09
+002100 SPECIAL-NAMES.   CONSOLE IS TERMINAL-CONSOLE.                    26/08/09
+002200*                                                                 26/08/09
+002300 INPUT-OUTPUT SECTION.                                            26/08/09
+002400 FILE-CONTROL.                                                    26/08/09
+002500     SELECT QUOTN-FILE                                            26/08/09
+002600         ASSIGN       TO "FILE.DAT"                               26/08/09
+002700         ORGANIZATION IS INDEXED                                  26/08/09
+002800         ACCESS MODE  IS DYNAMIC                                  26/08/09
+002900         FILE STATUS  IS QUOTN-FILE-STATUS                        26/08/09
+003000         RECORD KEY   IS QUOTN-NUM                                26/08/09
+003100         ALTERNATE RECORD KEY IS QUOTN-CUST-POLICY-KEY            26/08/09
+003200             WITH DUPLICATES.                                     26/08/09
+003300*                                                                 26/08/09
+003400* AUDIT-LOG-FILE RECEIVES A BEFORE AND AN AFTER IMAGE OF          26/08/09
+003500* EVERY RECORD THIS TRANSACTION ADDS OR CORRECTS.                 26/08/09
+003600     SELECT AUDIT-LOG-FILE                                        26/08/09
+003700         ASSIGN       TO "ONLAUDIT.DAT"                           26/08/09
+003800         ORGANIZATION IS SEQUENTIAL                               26/08/09
+003900         FILE STATUS  IS AUDIT-LOG-FILE-STATUS.                   26/08/09
+004000*                                                                 26/08/09
+004100 DATA DIVISION.                                                   26/08/09
+004200*                                                                 26/08/09
+004300 FILE SECTION.                                                    26/08/09
+004400*                                                                 26/08/09
+004500 FD  QUOTN-FILE.                                                  26/08/09
+004600 COPY CFI_QUOTN.                                                  26/08/09
+004700*                                                                 26/08/09
+004800 FD  AUDIT-LOG-FILE.                                              26/08/09
+004900 01  AUDIT-LOG-RECORD               PIC X(99).                    26/08/09
+005000*                                                                 26/08/09
+005100 WORKING-STORAGE SECTION.                                         26/08/09
+005200*                                                                 26/08/09
+005300 01  QUOTN-FILE-STATUS             PIC X(2).                      26/08/09
+005400 01  AUDIT-LOG-FILE-STATUS         PIC X(2).                      26/08/09
+005500*                                                                 26/08/09
+005600* RUN SWITCHES                                                    26/08/09
+005700* ---------------------------------------------------------       26/08/09
+005800 77  WS-DONE-SWITCH                 PIC X(01) VALUE "N".          26/08/09
+005900     88  WS-DONE                        VALUE "Y".                26/08/09
+006000 77  WS-TODAY-DATE                  PIC 9(08).                    26/08/09
+006100*                                                                 26/08/09
+006200* TRANSACTION WORK AREA - THE OPERATOR KEYS THE FUNCTION          26/08/09
+006300* CODE AND KEY, THIS PROGRAM DOES THE REST.  FUNCTION "L"         26/08/09
+006310* LOOKS A QUOTATION UP BY CUSTOMER/POLICY RATHER THAN BY          26/08/09
+006320* QUOTN-NUM, USING THE ALTERNATE RECORD KEY.                      26/08/09
+006400* ---------------------------------------------------------       26/08/09
+006500 01  WS-FUNCTION-CODE               PIC X(01).                    26/08/09
+006600     88  WS-FUNC-INQUIRE                VALUE "I".                26/08/09
+006700     88  WS-FUNC-ADD                    VALUE "A".                26/08/09
+006800     88  WS-FUNC-CORRECT                VALUE "C".                26/08/09
+006810     88  WS-FUNC-LOOKUP                 VALUE "L".                26/08/09
+006900     88  WS-FUNC-EXIT                   VALUE "X".                26/08/09
+007000 01  WS-KEY-QUOTN-NUM               PIC 9(10).                    26/08/09
+007010*                                                                 26/08/09
+007020* KEY FIELDS FOR THE CUSTOMER/POLICY LOOKUP FUNCTION.             26/08/09
+007030* ---------------------------------------------------------       26/08/09
+007040 01  WS-KEY-CUST-NUM                PIC X(10).                    26/08/09
+007050 01  WS-KEY-POLICY-NUM              PIC X(10).                    26/08/09
+007100*                                                                 26/08/09
+007200* BEFORE/AFTER IMAGE OF THE RECORD BEING ADDED OR                 26/08/09
+007300* CORRECTED, FOR THE AUDIT LOG.                                   26/08/09
+007400* ---------------------------------------------------------       26/08/09
+007500 01  WS-BEFORE-IMAGE                PIC X(99).                    26/08/09
+007600 01  WS-AFTER-IMAGE                 PIC X(99).                    26/08/09
+007610*                                                                 26/08/09
+007620* STAGING FIELDS FOR 5000-CORRECT-QUOTN-RECORD - THE OPERATOR     26/08/09
+007630* LEAVES THESE BLANK/ZERO TO MEAN "NO CHANGE", SO THE INPUT       26/08/09
+007640* CANNOT BE ACCEPTED DIRECTLY INTO THE QUOTN-FILE FIELDS.         26/08/09
+007650* ---------------------------------------------------------       26/08/09
+007660 01  WS-NEW-STATUS                  PIC X(01).                    26/08/09
+007670 01  WS-NEW-PREMIUM-AMT             PIC 9(07)V99.                 26/08/09
+007700*                                                                 26/08/09
+007800 PROCEDURE DIVISION.                                              26/08/09
+007900*                                                                 26/08/09
+007910*---------------------------------------------------------        26/08/09
+007920* 0000-MAINLINE                                                   26/08/09
+007930*    DRIVES THE INQUIRY/ADD/CORRECT TRANSACTION UNTIL THE         26/08/09
+007940*    OPERATOR KEYS THE EXIT FUNCTION.                             26/08/09
+007950*---------------------------------------------------------        26/08/09
+007960 0000-MAINLINE.                                                   26/08/09
+007970     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      26/08/09
+007980     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT              26/08/09
+007990         UNTIL WS-DONE.                                           26/08/09
+008000     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       26/08/09
+008010     STOP RUN.                                                    26/08/09
+008020*                                                                 26/08/09
+008030*---------------------------------------------------------        26/08/09
+008040* 1000-INITIALIZE                                                 26/08/09
+008050*    OPENS QUOTN-FILE FOR UPDATE AND THE AUDIT LOG FOR            26/08/09
+008060*    OUTPUT.                                                      26/08/09
+008070*---------------------------------------------------------        26/08/09
+008080 1000-INITIALIZE.                                                 26/08/09
+008090     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.                     26/08/09
+008100     OPEN I-O   QUOTN-FILE.                                       26/08/09
+008110     IF QUOTN-FILE-STATUS NOT = "00"                              26/08/09
+008120         DISPLAY "QUOTNONL - CANNOT OPEN QUOTN-FILE, STATUS = "   26/08/09
+008130             QUOTN-FILE-STATUS                                    26/08/09
+008140         STOP RUN                                                 26/08/09
+008150     END-IF.                                                      26/08/09
+008160     OPEN EXTEND AUDIT-LOG-FILE.                                  26/08/09
+008170     IF AUDIT-LOG-FILE-STATUS NOT = "00"                          26/08/09
+008180         DISPLAY "QUOTNONL - CANNOT OPEN ONLAUDIT, STATUS = "     26/08/09
+008190             AUDIT-LOG-FILE-STATUS                                26/08/09
+008200         STOP RUN                                                 26/08/09
+008210     END-IF.                                                      26/08/09
+008220 1000-EXIT.                                                       26/08/09
+008230     EXIT.                                                        26/08/09
+008240*                                                                 26/08/09
+008250*---------------------------------------------------------        26/08/09
+008260* 2000-PROCESS-TRANSACTION                                        26/08/09
+008270*    PROMPTS THE OPERATOR FOR A FUNCTION CODE AND A QUOTN-        26/08/09
+008280*    NUM, THEN ROUTES TO THE INQUIRE, ADD, OR CORRECT             26/08/09
+008290*    PARAGRAPH.  "X" ENDS THE TRANSACTION.                        26/08/09
+008300*---------------------------------------------------------        26/08/09
+008310 2000-PROCESS-TRANSACTION.                                        26/08/09
+008320     DISPLAY "FUNCTION (I=INQUIRE A=ADD C=CORRECT L=LOOKUP "      26/08/09
+008325         "X=EXIT): " UPON TERMINAL-CONSOLE.                       26/08/09
+008340     ACCEPT WS-FUNCTION-CODE FROM TERMINAL-CONSOLE.               26/08/09
+008350     IF WS-FUNC-EXIT                                              26/08/09
+008360         SET WS-DONE TO TRUE                                      26/08/09
+008370         GO TO 2000-EXIT                                          26/08/09
+008380     END-IF.                                                      26/08/09
+008381     IF WS-FUNC-LOOKUP                                            26/08/09
+008382         PERFORM 3500-LOOKUP-BY-CUST-POLICY THRU 3500-EXIT        26/08/09
+008383         GO TO 2000-EXIT                                          26/08/09
+008384     END-IF.                                                      26/08/09
+008390     DISPLAY "QUOTN-NUM: " UPON TERMINAL-CONSOLE.                 26/08/09
+008400     ACCEPT WS-KEY-QUOTN-NUM FROM TERMINAL-CONSOLE.               26/08/09
+008410     MOVE WS-KEY-QUOTN-NUM TO QUOTN-NUM.                          26/08/09
+008420     IF WS-FUNC-INQUIRE                                           26/08/09
+008430         PERFORM 3000-INQUIRE-QUOTN-RECORD THRU 3000-EXIT         26/08/09
+008440     ELSE IF WS-FUNC-ADD                                          26/08/09
+008450         PERFORM 4000-ADD-QUOTN-RECORD THRU 4000-EXIT             26/08/09
+008460     ELSE IF WS-FUNC-CORRECT                                      26/08/09
+008470         PERFORM 5000-CORRECT-QUOTN-RECORD THRU 5000-EXIT         26/08/09
+008480     ELSE                                                         26/08/09
+008490         DISPLAY "INVALID FUNCTION CODE" UPON TERMINAL-CONSOLE    26/08/09
+008500     END-IF.                                                      26/08/09
+008510 2000-EXIT.                                                       26/08/09
+008520     EXIT.                                                        26/08/09
+008530*                                                                 26/08/09
+008540*---------------------------------------------------------        26/08/09
+008550* 3000-INQUIRE-QUOTN-RECORD                                       26/08/09
+008560*    DISPLAYS THE CURRENT CONTENTS OF ONE QUOTN-FILE RECORD.      26/08/09
+008570*---------------------------------------------------------        26/08/09
+008580 3000-INQUIRE-QUOTN-RECORD.                                       26/08/09
+008590     READ QUOTN-FILE                                              26/08/09
+008600         INVALID KEY                                              26/08/09
+008610             DISPLAY "QUOTN-NUM NOT ON FILE" UPON TERMINAL-CONSOLE26/08/09
+008620             GO TO 3000-EXIT                                      26/08/09
+008630     END-READ.                                                    26/08/09
+008640     DISPLAY "CUST/POLICY: " QUOTN-CUST-NUM "/" QUOTN-POLICY-NUM  26/08/09
+008650         UPON TERMINAL-CONSOLE.                                   26/08/09
+008660     DISPLAY "EFF/EXP DATE: " QUOTN-EFF-DATE "/" QUOTN-EXP-DATE   26/08/09
+008670         UPON TERMINAL-CONSOLE.                                   26/08/09
+008680     DISPLAY "STATUS: " QUOTN-STATUS UPON TERMINAL-CONSOLE.       26/08/09
+008685     DISPLAY "PREMIUM: " QUOTN-PREMIUM-AMT UPON TERMINAL-CONSOLE. 26/08/09
+008700     DISPLAY "AGENT: " QUOTN-AGENT-NUM UPON TERMINAL-CONSOLE.     26/08/09
+008710 3000-EXIT.                                                       26/08/09
+008720     EXIT.                                                        26/08/09
+008721*                                                                 26/08/09
+008722*---------------------------------------------------------        26/08/09
+008723* 3500-LOOKUP-BY-CUST-POLICY                                      26/08/09
+008724*    INQUIRES A QUOTATION BY CUSTOMER/POLICY NUMBER INSTEAD       26/08/09
+008725*    OF BY QUOTN-NUM, USING THE QUOTN-CUST-POLICY-KEY             26/08/09
+008726*    ALTERNATE RECORD KEY ON QUOTN-FILE.                          26/08/09
+008727*---------------------------------------------------------        26/08/09
+008728 3500-LOOKUP-BY-CUST-POLICY.                                      26/08/09
+008729     DISPLAY "CUST-NUM: " UPON TERMINAL-CONSOLE.                  26/08/09
+008730     ACCEPT WS-KEY-CUST-NUM FROM TERMINAL-CONSOLE.                26/08/09
+008731     DISPLAY "POLICY-NUM: " UPON TERMINAL-CONSOLE.                26/08/09
+008732     ACCEPT WS-KEY-POLICY-NUM FROM TERMINAL-CONSOLE.              26/08/09
+008733     MOVE WS-KEY-CUST-NUM   TO QUOTN-CUST-NUM.                    26/08/09
+008734     MOVE WS-KEY-POLICY-NUM TO QUOTN-POLICY-NUM.                  26/08/09
+008735     READ QUOTN-FILE                                              26/08/09
+008736         KEY IS QUOTN-CUST-POLICY-KEY                             26/08/09
+008737         INVALID KEY                                              26/08/09
+008738             DISPLAY "CUST/POLICY NOT ON FILE"                    26/08/09
+008739                 UPON TERMINAL-CONSOLE                            26/08/09
+008740             GO TO 3500-EXIT                                      26/08/09
+008741     END-READ.                                                    26/08/09
+008742     DISPLAY "QUOTN-NUM: " QUOTN-NUM UPON TERMINAL-CONSOLE.       26/08/09
+008743     DISPLAY "EFF/EXP DATE: " QUOTN-EFF-DATE "/" QUOTN-EXP-DATE   26/08/09
+008744         UPON TERMINAL-CONSOLE.                                   26/08/09
+008745     DISPLAY "STATUS: " QUOTN-STATUS UPON TERMINAL-CONSOLE.       26/08/09
+008746     DISPLAY "PREMIUM: " QUOTN-PREMIUM-AMT UPON TERMINAL-CONSOLE. 26/08/09
+008747     DISPLAY "AGENT: " QUOTN-AGENT-NUM UPON TERMINAL-CONSOLE.     26/08/09
+008748 3500-EXIT.                                                       26/08/09
+008749     EXIT.                                                        26/08/09
+008750*                                                                 26/08/09
+008751*---------------------------------------------------------        26/08/09
+008752* 4000-ADD-QUOTN-RECORD                                           26/08/09
+008760*    PROMPTS FOR EVERY FIELD OF A NEW QUOTATION, WRITES IT,       26/08/09
+008770*    AND LOGS THE AFTER IMAGE TO THE AUDIT LOG.                   26/08/09
+008780*---------------------------------------------------------        26/08/09
+008790 4000-ADD-QUOTN-RECORD.                                           26/08/09
+008800     INITIALIZE QUOTN-RECORD.                                     26/08/09
+008810     MOVE WS-KEY-QUOTN-NUM TO QUOTN-NUM.                          26/08/09
+008820     DISPLAY "CUST-NUM: " UPON TERMINAL-CONSOLE.                  26/08/09
+008830     ACCEPT QUOTN-CUST-NUM FROM TERMINAL-CONSOLE.                 26/08/09
+008840     DISPLAY "POLICY-NUM: " UPON TERMINAL-CONSOLE.                26/08/09
+008850     ACCEPT QUOTN-POLICY-NUM FROM TERMINAL-CONSOLE.               26/08/09
+008860     DISPLAY "EFF-DATE (YYYYMMDD): " UPON TERMINAL-CONSOLE.       26/08/09
+008870     ACCEPT QUOTN-EFF-DATE FROM TERMINAL-CONSOLE.                 26/08/09
+008880     DISPLAY "EXP-DATE (YYYYMMDD): " UPON TERMINAL-CONSOLE.       26/08/09
+008890     ACCEPT QUOTN-EXP-DATE FROM TERMINAL-CONSOLE.                 26/08/09
+008900     DISPLAY "STATUS (A/C/E/R): " UPON TERMINAL-CONSOLE.          26/08/09
+008910     ACCEPT QUOTN-STATUS FROM TERMINAL-CONSOLE.                   26/08/09
+008920     DISPLAY "PREMIUM-AMT: " UPON TERMINAL-CONSOLE.               26/08/09
+008930     ACCEPT QUOTN-PREMIUM-AMT FROM TERMINAL-CONSOLE.              26/08/09
+008940     DISPLAY "AGENT-NUM: " UPON TERMINAL-CONSOLE.                 26/08/09
+008950     ACCEPT QUOTN-AGENT-NUM FROM TERMINAL-CONSOLE.                26/08/09
+008960     MOVE WS-TODAY-DATE TO QUOTN-LAST-UPD-DATE.                   26/08/09
+008970     SET QUOTN-EXTRACT-PENDING TO TRUE.                           26/08/09
+008980     WRITE QUOTN-RECORD                                           26/08/09
+008990         INVALID KEY                                              26/08/09
+009000             DISPLAY "QUOTN-NUM ALREADY ON FILE"                  26/08/09
+009005                 UPON TERMINAL-CONSOLE                            26/08/09
+009010             GO TO 4000-EXIT                                      26/08/09
+009020     END-WRITE.                                                   26/08/09
+009030     MOVE QUOTN-RECORD TO WS-AFTER-IMAGE.                         26/08/09
+009040     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.              26/08/09
+009050 4000-EXIT.                                                       26/08/09
+009060     EXIT.                                                        26/08/09
+009070*                                                                 26/08/09
+009080*---------------------------------------------------------        26/08/09
+009090* 5000-CORRECT-QUOTN-RECORD                                       26/08/09
+009100*    READS THE RECORD, CAPTURES ITS BEFORE IMAGE, LETS THE        26/08/09
+009110*    OPERATOR KEY NEW VALUES FOR THE MAINTAINABLE FIELDS,         26/08/09
+009120*    REWRITES IT, AND LOGS BOTH IMAGES TO THE AUDIT LOG.          26/08/09
+009130*---------------------------------------------------------        26/08/09
+009140 5000-CORRECT-QUOTN-RECORD.                                       26/08/09
+009150     READ QUOTN-FILE                                              26/08/09
+009160         INVALID KEY                                              26/08/09
+009170             DISPLAY "QUOTN-NUM NOT ON FILE" UPON TERMINAL-CONSOLE26/08/09
+009180             GO TO 5000-EXIT                                      26/08/09
+009190     END-READ.                                                    26/08/09
+009200     MOVE QUOTN-RECORD TO WS-BEFORE-IMAGE.                        26/08/09
+009210     DISPLAY "STATUS (A/C/E/R), BLANK = NO CHANGE: "              26/08/09
+009220         UPON TERMINAL-CONSOLE.                                   26/08/09
+009225     MOVE SPACES TO WS-NEW-STATUS.                                26/08/09
+009226     ACCEPT WS-NEW-STATUS FROM TERMINAL-CONSOLE.                  26/08/09
+009227     IF WS-NEW-STATUS NOT = SPACE                                 26/08/09
+009228         MOVE WS-NEW-STATUS TO QUOTN-STATUS                       26/08/09
+009229     END-IF.                                                      26/08/09
+009240     DISPLAY "PREMIUM-AMT, ZERO = NO CHANGE: "                    26/08/09
+009245         UPON TERMINAL-CONSOLE.                                   26/08/09
+009246     MOVE ZERO TO WS-NEW-PREMIUM-AMT.                             26/08/09
+009247     ACCEPT WS-NEW-PREMIUM-AMT FROM TERMINAL-CONSOLE.             26/08/09
+009248     IF WS-NEW-PREMIUM-AMT NOT = ZERO                             26/08/09
+009249         MOVE WS-NEW-PREMIUM-AMT TO QUOTN-PREMIUM-AMT             26/08/09
+009250     END-IF.                                                      26/08/09
+009260     MOVE WS-TODAY-DATE TO QUOTN-LAST-UPD-DATE.                   26/08/09
+009265     SET QUOTN-EXTRACT-PENDING TO TRUE.                           26/08/09
+009270     REWRITE QUOTN-RECORD                                         26/08/09
+009280         INVALID KEY                                              26/08/09
+009290             DISPLAY "REWRITE FAILED, NUM = " QUOTN-NUM           26/08/09
+009300                 UPON TERMINAL-CONSOLE                            26/08/09
+009310             GO TO 5000-EXIT                                      26/08/09
+009320     END-REWRITE.                                                 26/08/09
+009330     MOVE QUOTN-RECORD TO WS-AFTER-IMAGE.                         26/08/09
+009340     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.              26/08/09
+009350 5000-EXIT.                                                       26/08/09
+009360     EXIT.                                                        26/08/09
+009370*                                                                 26/08/09
+009380*---------------------------------------------------------        26/08/09
+009390* 6000-WRITE-AUDIT-RECORD                                         26/08/09
+009400*    FILES THE BEFORE AND AFTER IMAGES CAPTURED BY THE ADD        26/08/09
+009410*    OR CORRECT PARAGRAPH TO THE AUDIT LOG.                       26/08/09
+009420*---------------------------------------------------------        26/08/09
+009430 6000-WRITE-AUDIT-RECORD.                                         26/08/09
+009440     MOVE WS-BEFORE-IMAGE TO AUDIT-LOG-RECORD.                    26/08/09
+009450     WRITE AUDIT-LOG-RECORD.                                      26/08/09
+009460     MOVE WS-AFTER-IMAGE TO AUDIT-LOG-RECORD.                     26/08/09
+009470     WRITE AUDIT-LOG-RECORD.                                      26/08/09
+009480     MOVE SPACES TO WS-BEFORE-IMAGE WS-AFTER-IMAGE.               26/08/09
+009490 6000-EXIT.                                                       26/08/09
+009500     EXIT.                                                        26/08/09
+009510*                                                                 26/08/09
+009520*---------------------------------------------------------        26/08/09
+009530* 9000-TERMINATE                                                  26/08/09
+009540*    CLOSES ALL FILES OPENED BY 1000-INITIALIZE.                  26/08/09
+009550*---------------------------------------------------------        26/08/09
+009560 9000-TERMINATE.                                                  26/08/09
+009570     CLOSE QUOTN-FILE.                                            26/08/09
+009580     CLOSE AUDIT-LOG-FILE.                                        26/08/09
+009590 9000-EXIT.                                                       26/08/09
+009600     EXIT.                                                        26/08/09
