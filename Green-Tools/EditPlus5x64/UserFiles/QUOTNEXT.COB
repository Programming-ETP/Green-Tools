@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.                                         26/08/09
+000200 PROGRAM-ID.    QUOTNEXT.                                         26/08/09
+000300 AUTHOR.        D. MILLER.                                        26/08/09
+000400 INSTALLATION.  HOME OFFICE - QUOTATION SYSTEMS.                  26/08/09
+000500 DATE-WRITTEN.  26/08/09.                                         26/08/09
+000600 DATE-COMPILED.                                                   26/08/09
+000700*                                                                 26/08/09
+000800* MODIFICATION HISTORY                                            26/08/09
+000900* ---------------------------------------------------------       26/08/09
+001000* 26/08/09  DLM  ORIGINAL PROGRAM - EXTRACTS NEW QUOTATIONS       26/08/09
+001100*                FROM QUOTN-FILE TO A FIXED-FORMAT INTERFACE      26/08/09
+001200*                FILE FOR THE DOWNSTREAM POLICY SYSTEM, THEN      26/08/09
+001300*                MARKS EACH ONE EXTRACTED SO IT IS NOT SENT       26/08/09
+001400*                AGAIN ON THE NEXT RUN.                           26/08/09
+001500*                                                                 26/08/09
+001600 ENVIRONMENT DIVISION.                                            26/08/09
+001700*                                                                 26/08/09
+001800 CONFIGURATION SECTION.                                           26/08/09
+001900 SOURCE-COMPUTER. VAX-VMS.                                        26/08/09
+002000 OBJECT-COMPUTER. VAX-VMS.                                        26/08/09
+002100*                                                                 26/08/09
+002200 INPUT-OUTPUT SECTION.                                            26/08/09
+002300 FILE-CONTROL.                                                    26/08/09
+002400     SELECT QUOTN-FILE                                            26/08/09
+002500         ASSIGN       TO "FILE.DAT"                               26/08/09
+002600         ORGANIZATION IS INDEXED                                  26/08/09
+002700         ACCESS MODE  IS DYNAMIC                                  26/08/09
+002800         FILE STATUS  IS QUOTN-FILE-STATUS                        26/08/09
+002900         RECORD KEY   IS QUOTN-NUM                                26/08/09
+003000         ALTERNATE RECORD KEY IS QUOTN-CUST-POLICY-KEY            26/08/09
+003100             WITH DUPLICATES.                                     26/08/09
+003200*                                                                 26/08/09
+003300* POLICY-EXTRACT-FILE IS THE FIXED-FORMAT INTERFACE SENT          26/08/09
+003400* TO THE DOWNSTREAM POLICY SYSTEM - ONE RECORD PER NEW            26/08/09
+003500* QUOTATION NOT PREVIOUSLY EXTRACTED.                             26/08/09
+003600     SELECT POLICY-EXTRACT-FILE                                   26/08/09
+003700         ASSIGN       TO "POLEXTR.DAT"                            26/08/09
+003800         ORGANIZATION IS SEQUENTIAL                               26/08/09
+003900         FILE STATUS  IS POLICY-EXTRACT-FILE-STATUS.              26/08/09
+004000*                                                                 26/08/09
+004100 DATA DIVISION.                                                   26/08/09
+004200*                                                                 26/08/09
+004300 FILE SECTION.                                                    26/08/09
+004400*                                                                 26/08/09
+004500 FD  QUOTN-FILE.                                                  26/08/09
+004600 COPY CFI_QUOTN.                                                  26/08/09
+004700*                                                                 26/08/09
+004800* EXTR-RECORD - ONE FIXED-FORMAT ROW PER NEW QUOTATION,           26/08/09
+004900* LAID OUT FOR THE DOWNSTREAM POLICY SYSTEM TO PICK UP.           26/08/09
+005000 FD  POLICY-EXTRACT-FILE.                                         26/08/09
+005100 01  EXTR-RECORD.                                                 26/08/09
+005200     05  EXTR-QUOTN-NUM             PIC 9(10).                    26/08/09
+005300     05  EXTR-CUST-NUM              PIC X(10).                    26/08/09
+005400     05  EXTR-POLICY-NUM            PIC X(10).                    26/08/09
+005500     05  EXTR-EFF-DATE              PIC 9(08).                    26/08/09
+005600     05  EXTR-EXP-DATE              PIC 9(08).                    26/08/09
+005700     05  EXTR-STATUS                PIC X(01).                    26/08/09
+005800     05  EXTR-PREMIUM-AMT           PIC 9(07)V99.                 26/08/09
+005900     05  EXTR-AGENT-NUM             PIC X(06).                    26/08/09
+006000     05  EXTR-EXTRACT-DATE          PIC 9(08).                    26/08/09
+006100     05  FILLER                     PIC X(18).                    26/08/09
+006200*                                                                 26/08/09
+006300 WORKING-STORAGE SECTION.                                         26/08/09
+006400*                                                                 26/08/09
+006500 01  QUOTN-FILE-STATUS             PIC X(2).                      26/08/09
+006600 01  POLICY-EXTRACT-FILE-STATUS    PIC X(2).                      26/08/09
+006700*                                                                 26/08/09
+006800* RUN SWITCHES                                                    26/08/09
+006900* ---------------------------------------------------------       26/08/09
+007000 77  WS-QUOTN-EOF-SWITCH            PIC X(01) VALUE "N".          26/08/09
+007100     88  QUOTN-FILE-EOF                VALUE "Y".                 26/08/09
+007200 77  WS-TODAY-DATE                  PIC 9(08).                    26/08/09
+007300*                                                                 26/08/09
+007400* END-OF-RUN CONTROL TOTALS (8000-CONTROL-REPORT)                 26/08/09
+007500* ---------------------------------------------------------       26/08/09
+007600 01  WS-CONTROL-TOTALS.                                           26/08/09
+007700     05  WS-RECS-READ               PIC 9(09) COMP VALUE ZERO.    26/08/09
+007800     05  WS-RECS-EXTRACTED          PIC 9(09) COMP VALUE ZERO.    26/08/09
+007900*                                                                 26/08/09
+008000 01  WS-CONTROL-REPORT-LINE        PIC X(80).                     26/08/09
+008100 01  WS-CONTROL-REPORT-EDIT.                                      26/08/09
+008200     05  WS-ED-RECS-READ            PIC ZZZZZZZZ9.                26/08/09
+008300     05  WS-ED-RECS-EXTRACTED       PIC ZZZZZZZZ9.                26/08/09
+008400*                                                                 26/08/09
+008500 PROCEDURE DIVISION.                                              26/08/09
+008600*                                                                 26/08/09
+008610*---------------------------------------------------------        26/08/09
+008620* 0000-MAINLINE                                                   26/08/09
+008630*    DRIVES THE INTERFACE EXTRACT RUN - SEND EVERY QUOTATION      26/08/09
+008640*    NOT YET EXTRACTED TO THE DOWNSTREAM POLICY SYSTEM, MARK      26/08/09
+008650*    IT EXTRACTED, THEN PRINT THE CONTROL REPORT.                 26/08/09
+008660*---------------------------------------------------------        26/08/09
+008670 0000-MAINLINE.                                                   26/08/09
+008680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      26/08/09
+008690     PERFORM 2000-PROCESS-QUOTN-FILE THRU 2000-EXIT               26/08/09
+008700         UNTIL QUOTN-FILE-EOF.                                    26/08/09
+008710     PERFORM 8000-CONTROL-REPORT THRU 8000-EXIT.                  26/08/09
+008720     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       26/08/09
+008730     STOP RUN.                                                    26/08/09
+008740*                                                                 26/08/09
+008750*---------------------------------------------------------        26/08/09
+008760* 1000-INITIALIZE                                                 26/08/09
+008770*    OPENS QUOTN-FILE FOR UPDATE (EXTRACT STATUS IS               26/08/09
+008780*    REWRITTEN AS EACH RECORD IS SENT) AND THE INTERFACE          26/08/09
+008790*    FILE FOR OUTPUT.                                             26/08/09
+008800*---------------------------------------------------------        26/08/09
+008810 1000-INITIALIZE.                                                 26/08/09
+008820     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.                     26/08/09
+008830     OPEN I-O    QUOTN-FILE.                                      26/08/09
+008840     IF QUOTN-FILE-STATUS NOT = "00"                              26/08/09
+008850         DISPLAY "QUOTNEXT - CANNOT OPEN QUOTN-FILE, STATUS = "   26/08/09
+008860             QUOTN-FILE-STATUS                                    26/08/09
+008870         STOP RUN                                                 26/08/09
+008880     END-IF.                                                      26/08/09
+008890     OPEN OUTPUT POLICY-EXTRACT-FILE.                             26/08/09
+008900     IF POLICY-EXTRACT-FILE-STATUS NOT = "00"                     26/08/09
+008910         DISPLAY "QUOTNEXT - CANNOT OPEN POLEXTR, STATUS = "      26/08/09
+008920             POLICY-EXTRACT-FILE-STATUS                           26/08/09
+008930         STOP RUN                                                 26/08/09
+008940     END-IF.                                                      26/08/09
+008950 1000-EXIT.                                                       26/08/09
+008960     EXIT.                                                        26/08/09
+008970*                                                                 26/08/09
+008980*---------------------------------------------------------        26/08/09
+008990* 2000-PROCESS-QUOTN-FILE                                         26/08/09
+009000*    READS EACH QUOTATION AND EXTRACTS IT WHEN IT HAS NOT         26/08/09
+009010*    ALREADY BEEN SENT DOWNSTREAM.                                26/08/09
+009020*---------------------------------------------------------        26/08/09
+009030 2000-PROCESS-QUOTN-FILE.                                         26/08/09
+009040     READ QUOTN-FILE NEXT RECORD                                  26/08/09
+009050         AT END                                                   26/08/09
+009060             SET QUOTN-FILE-EOF TO TRUE                           26/08/09
+009070             GO TO 2000-EXIT                                      26/08/09
+009080     END-READ.                                                    26/08/09
+009090     ADD 1 TO WS-RECS-READ.                                       26/08/09
+009100     IF QUOTN-EXTRACT-PENDING                                     26/08/09
+009110         PERFORM 2900-EXTRACT-QUOTN-RECORD THRU 2900-EXIT         26/08/09
+009120     END-IF.                                                      26/08/09
+009130 2000-EXIT.                                                       26/08/09
+009140     EXIT.                                                        26/08/09
+009150*                                                                 26/08/09
+009160*---------------------------------------------------------        26/08/09
+009170* 2900-EXTRACT-QUOTN-RECORD                                       26/08/09
+009180*    WRITES ONE INTERFACE RECORD FOR THE CURRENT QUOTATION        26/08/09
+009190*    AND MARKS IT EXTRACTED ON QUOTN-FILE SO IT IS NOT SENT       26/08/09
+009200*    AGAIN NEXT RUN.                                              26/08/09
+009210*---------------------------------------------------------        26/08/09
+009220 2900-EXTRACT-QUOTN-RECORD.                                       26/08/09
+009230     INITIALIZE EXTR-RECORD.                                      26/08/09
+009231     MOVE QUOTN-NUM             TO EXTR-QUOTN-NUM.                26/08/09
+009240     MOVE QUOTN-CUST-NUM        TO EXTR-CUST-NUM.                 26/08/09
+009250     MOVE QUOTN-POLICY-NUM      TO EXTR-POLICY-NUM.               26/08/09
+009260     MOVE QUOTN-EFF-DATE        TO EXTR-EFF-DATE.                 26/08/09
+009270     MOVE QUOTN-EXP-DATE        TO EXTR-EXP-DATE.                 26/08/09
+009280     MOVE QUOTN-STATUS          TO EXTR-STATUS.                   26/08/09
+009290     MOVE QUOTN-PREMIUM-AMT     TO EXTR-PREMIUM-AMT.              26/08/09
+009300     MOVE QUOTN-AGENT-NUM       TO EXTR-AGENT-NUM.                26/08/09
+009310     MOVE WS-TODAY-DATE         TO EXTR-EXTRACT-DATE.             26/08/09
+009330     WRITE EXTR-RECORD.                                           26/08/09
+009340     IF POLICY-EXTRACT-FILE-STATUS NOT = "00"                     26/08/09
+009350         DISPLAY "QUOTNEXT - WRITE FAILED, NUM = " QUOTN-NUM      26/08/09
+009360         GO TO 2900-EXIT                                          26/08/09
+009370     END-IF.                                                      26/08/09
+009380     SET QUOTN-EXTRACT-DONE TO TRUE.                              26/08/09
+009390     MOVE WS-TODAY-DATE         TO QUOTN-EXTRACT-DATE.            26/08/09
+009400     REWRITE QUOTN-RECORD                                         26/08/09
+009410         INVALID KEY                                              26/08/09
+009420             DISPLAY "QUOTNEXT - REWRITE FAILED, NUM = " QUOTN-NUM26/08/09
+009425             GO TO 2900-EXIT                                      26/08/09
+009430     END-REWRITE.                                                 26/08/09
+009440     ADD 1 TO WS-RECS-EXTRACTED.                                  26/08/09
+009450 2900-EXIT.                                                       26/08/09
+009460     EXIT.                                                        26/08/09
+009470*                                                                 26/08/09
+009480*---------------------------------------------------------        26/08/09
+009490* 8000-CONTROL-REPORT                                             26/08/09
+009500*    PRINTS THE END-OF-RUN BALANCING REPORT FOR THIS              26/08/09
+009510*    EXTRACT RUN.                                                 26/08/09
+009520*---------------------------------------------------------        26/08/09
+009530 8000-CONTROL-REPORT.                                             26/08/09
+009540     DISPLAY "QUOTNEXT INTERFACE EXTRACT CONTROL REPORT".         26/08/09
+009550     MOVE WS-RECS-READ      TO WS-ED-RECS-READ.                   26/08/09
+009560     MOVE WS-RECS-EXTRACTED TO WS-ED-RECS-EXTRACTED.              26/08/09
+009570     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+009580     STRING "QUOTATIONS READ . . . . : " DELIMITED BY SIZE        26/08/09
+009590         WS-ED-RECS-READ DELIMITED BY SIZE                        26/08/09
+009600         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+009610     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+009620     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+009630     STRING "QUOTATIONS EXTRACTED. . : " DELIMITED BY SIZE        26/08/09
+009640         WS-ED-RECS-EXTRACTED DELIMITED BY SIZE                   26/08/09
+009650         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+009660     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+009670 8000-EXIT.                                                       26/08/09
+009680     EXIT.                                                        26/08/09
+009690*                                                                 26/08/09
+009700*---------------------------------------------------------        26/08/09
+009710* 9000-TERMINATE                                                  26/08/09
+009720*    CLOSES ALL FILES OPENED BY 1000-INITIALIZE.                  26/08/09
+009730*---------------------------------------------------------        26/08/09
+009740 9000-TERMINATE.                                                  26/08/09
+009750     CLOSE QUOTN-FILE.                                            26/08/09
+009760     CLOSE POLICY-EXTRACT-FILE.                                   26/08/09
+009770 9000-EXIT.                                                       26/08/09
+009780     EXIT.                                                        26/08/09
