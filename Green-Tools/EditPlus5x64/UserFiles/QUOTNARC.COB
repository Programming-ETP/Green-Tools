@@ -0,0 +1,226 @@
+000100 IDENTIFICATION DIVISION.                                         26/08/09
+000200 PROGRAM-ID.    QUOTNARC.                                         26/08/09
+000300 AUTHOR.        D. MILLER.                                        26/08/09
+000400 INSTALLATION.  HOME OFFICE - QUOTATION SYSTEMS.                  26/08/09
+000500 DATE-WRITTEN.  26/08/09.                                         26/08/09
+000600 DATE-COMPILED.                                                   26/08/09
+000700*                                                                 26/08/09
+000800* MODIFICATION HISTORY                                            26/08/09
+000900* ---------------------------------------------------------       26/08/09
+001000* 26/08/09  DLM  ORIGINAL PROGRAM - YEAR-END ARCHIVE/PURGE        26/08/09
+001100*                OF EXPIRED QUOTATIONS FROM QUOTN-FILE TO         26/08/09
+001200*                QUOTN-HIST-FILE.                                 26/08/09
+001300*                                                                 26/08/09
+001400 ENVIRONMENT DIVISION.                                            26/08/09
+001500*                                                                 26/08/09
+001600 CONFIGURATION SECTION.                                           26/08/09
+001700 SOURCE-COMPUTER. VAX-VMS.                                        26/08/09
+001800 OBJECT-COMPUTER. VAX-VMS.                                        26/08/09
+001900*                                                                 26/08/09
+002000 INPUT-OUTPUT SECTION.                                            26/08/09
+002100 FILE-CONTROL.                                                    26/08/09
+002200     SELECT QUOTN-FILE                                            26/08/09
+002300         ASSIGN       TO "FILE.DAT"                               26/08/09
+002400         ORGANIZATION IS INDEXED                                  26/08/09
+002500         ACCESS MODE  IS DYNAMIC                                  26/08/09
+002600         FILE STATUS  IS QUOTN-FILE-STATUS                        26/08/09
+002700         RECORD KEY   IS QUOTN-NUM                                26/08/09
+002800         ALTERNATE RECORD KEY IS QUOTN-CUST-POLICY-KEY            26/08/09
+002900             WITH DUPLICATES.                                     26/08/09
+003000*                                                                 26/08/09
+003100* QUOTN-HIST-FILE RECEIVES EXPIRED QUOTATIONS PURGED FROM         26/08/09
+003200* QUOTN-FILE BY THIS RUN.  SAME KEY AS QUOTN-FILE SO A            26/08/09
+003300* HISTORY LOOKUP BY QUOTN-NUM WORKS THE SAME WAY.                 26/08/09
+003400     SELECT QUOTN-HIST-FILE                                       26/08/09
+003500         ASSIGN       TO "QUOTHIST.DAT"                           26/08/09
+003600         ORGANIZATION IS INDEXED                                  26/08/09
+003700         ACCESS MODE  IS DYNAMIC                                  26/08/09
+003800         FILE STATUS  IS QUOTN-HIST-FILE-STATUS                   26/08/09
+003900         RECORD KEY   IS HIST-QUOTN-NUM.                          26/08/09
+004000*                                                                 26/08/09
+004100 DATA DIVISION.                                                   26/08/09
+004200*                                                                 26/08/09
+004300 FILE SECTION.                                                    26/08/09
+004400*                                                                 26/08/09
+004500 FD  QUOTN-FILE.                                                  26/08/09
+004600 COPY CFI_QUOTN.                                                  26/08/09
+004700*                                                                 26/08/09
+004800* QUOTN-HIST-RECORD IS A ONE-FOR-ONE COPY OF QUOTN-RECORD         26/08/09
+004900* UNDER THE HIST- PREFIX PLUS THE DATE THE RECORD WAS             26/08/09
+005000* ARCHIVED, SO A PURGED QUOTE CAN STILL BE RESEARCHED.            26/08/09
+005100 FD  QUOTN-HIST-FILE.                                             26/08/09
+005200 01  QUOTN-HIST-RECORD.                                           26/08/09
+005300     05  HIST-QUOTN-NUM             PIC 9(10).                    26/08/09
+005400     05  HIST-CUST-POLICY-KEY.                                    26/08/09
+005500         10  HIST-CUST-NUM          PIC X(10).                    26/08/09
+005600         10  HIST-POLICY-NUM        PIC X(10).                    26/08/09
+005700     05  HIST-EFF-DATE              PIC 9(08).                    26/08/09
+005800     05  HIST-EXP-DATE              PIC 9(08).                    26/08/09
+005900     05  HIST-STATUS                PIC X(01).                    26/08/09
+006000     05  HIST-PREMIUM-AMT           PIC 9(07)V99.                 26/08/09
+006100     05  HIST-AGENT-NUM             PIC X(06).                    26/08/09
+006200     05  HIST-LAST-UPD-DATE         PIC 9(08).                    26/08/09
+006300     05  HIST-LAST-UPD-TIME         PIC 9(06).                    26/08/09
+006400     05  HIST-EXTRACT-STATUS        PIC X(01).                    26/08/09
+006500     05  HIST-EXTRACT-DATE          PIC 9(08).                    26/08/09
+006600     05  HIST-ARCHIVE-DATE          PIC 9(08).                    26/08/09
+006700*                                                                 26/08/09
+006800 WORKING-STORAGE SECTION.                                         26/08/09
+006900*                                                                 26/08/09
+007000 01  QUOTN-FILE-STATUS             PIC X(2).                      26/08/09
+007100 01  QUOTN-HIST-FILE-STATUS        PIC X(2).                      26/08/09
+007200*                                                                 26/08/09
+007300* RUN SWITCHES                                                    26/08/09
+007400* ---------------------------------------------------------       26/08/09
+007500 77  WS-QUOTN-EOF-SWITCH            PIC X(01) VALUE "N".          26/08/09
+007600     88  QUOTN-FILE-EOF                VALUE "Y".                 26/08/09
+007700 77  WS-TODAY-DATE                  PIC 9(08).                    26/08/09
+007800*                                                                 26/08/09
+007900* A QUOTATION QUALIFIES FOR ARCHIVE ONLY WHEN IT HAS BEEN         26/08/09
+008000* EXPIRED FOR AT LEAST THIS MANY DAYS - APPROXIMATED HERE         26/08/09
+008100* AS ONE YEAR EARLIER THAN TODAY, YYYYMMDD ON YYYYMMDD, TO        26/08/09
+008200* AVOID CALENDAR ARITHMETIC ON A PACKED DATE FIELD.               26/08/09
+008300 01  WS-ARCHIVE-CUTOFF-DATE         PIC 9(08).                    26/08/09
+008310 01  WS-ARC-CUTOFF-DATE-R REDEFINES                               26/08/09
+008320     WS-ARCHIVE-CUTOFF-DATE.                                      26/08/09
+008330     05  WS-ARC-CUTOFF-YEAR         PIC 9(04).                    26/08/09
+008340     05  WS-ARC-CUTOFF-MMDD         PIC 9(04).                    26/08/09
+008400*                                                                 26/08/09
+008500* END-OF-RUN CONTROL TOTALS (8000-CONTROL-REPORT)                 26/08/09
+008600* ---------------------------------------------------------       26/08/09
+008700 01  WS-CONTROL-TOTALS.                                           26/08/09
+008800     05  WS-RECS-READ               PIC 9(09) COMP VALUE ZERO.    26/08/09
+008900     05  WS-RECS-ARCHIVED           PIC 9(09) COMP VALUE ZERO.    26/08/09
+009000*                                                                 26/08/09
+009100 01  WS-CONTROL-REPORT-LINE        PIC X(80).                     26/08/09
+009200 01  WS-CONTROL-REPORT-EDIT.                                      26/08/09
+009300     05  WS-ED-RECS-READ            PIC ZZZZZZZZ9.                26/08/09
+009400     05  WS-ED-RECS-ARCHIVED        PIC ZZZZZZZZ9.                26/08/09
+009500*                                                                 26/08/09
+009600 PROCEDURE DIVISION.                                              26/08/09
+009700*                                                                 26/08/09
+009710*---------------------------------------------------------        26/08/09
+009720* 0000-MAINLINE                                                   26/08/09
+009730*    DRIVES THE YEAR-END ARCHIVE/PURGE RUN - MOVE EVERY           26/08/09
+009740*    QUOTATION EXPIRED PAST THE CUTOFF DATE OFF QUOTN-FILE        26/08/09
+009750*    AND ONTO QUOTN-HIST-FILE, THEN PRINT THE CONTROL REPORT.     26/08/09
+009760*---------------------------------------------------------        26/08/09
+009770 0000-MAINLINE.                                                   26/08/09
+009780     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      26/08/09
+009790     PERFORM 2000-PROCESS-QUOTN-FILE THRU 2000-EXIT               26/08/09
+009800         UNTIL QUOTN-FILE-EOF.                                    26/08/09
+009810     PERFORM 8000-CONTROL-REPORT THRU 8000-EXIT.                  26/08/09
+009820     PERFORM 9000-TERMINATE THRU 9000-EXIT.                       26/08/09
+009830     STOP RUN.                                                    26/08/09
+009840*                                                                 26/08/09
+009850*---------------------------------------------------------        26/08/09
+009860* 1000-INITIALIZE                                                 26/08/09
+009870*    OPENS QUOTN-FILE FOR UPDATE (RECORDS ARE DELETED AS          26/08/09
+009880*    THEY ARE ARCHIVED) AND QUOTN-HIST-FILE FOR OUTPUT, AND       26/08/09
+009890*    SETS THE ARCHIVE CUTOFF DATE ONE YEAR BEFORE TODAY.          26/08/09
+009900*---------------------------------------------------------        26/08/09
+009910 1000-INITIALIZE.                                                 26/08/09
+009920     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.                     26/08/09
+009930     MOVE WS-TODAY-DATE TO WS-ARCHIVE-CUTOFF-DATE.                26/08/09
+009940     SUBTRACT 1 FROM WS-ARC-CUTOFF-YEAR.                          26/08/09
+009950     OPEN I-O    QUOTN-FILE.                                      26/08/09
+009960     IF QUOTN-FILE-STATUS NOT = "00"                              26/08/09
+009970         DISPLAY "QUOTNARC - CANNOT OPEN QUOTN-FILE, STATUS = "   26/08/09
+009980             QUOTN-FILE-STATUS                                    26/08/09
+009990         STOP RUN                                                 26/08/09
+010000     END-IF.                                                      26/08/09
+010010     OPEN OUTPUT QUOTN-HIST-FILE.                                 26/08/09
+010020     IF QUOTN-HIST-FILE-STATUS NOT = "00"                         26/08/09
+010030         DISPLAY "QUOTNARC - CANNOT OPEN QUOTN-HIST, STATUS = "   26/08/09
+010040             QUOTN-HIST-FILE-STATUS                               26/08/09
+010050         STOP RUN                                                 26/08/09
+010060     END-IF.                                                      26/08/09
+010070 1000-EXIT.                                                       26/08/09
+010080     EXIT.                                                        26/08/09
+010090*                                                                 26/08/09
+010100*---------------------------------------------------------        26/08/09
+010110* 2000-PROCESS-QUOTN-FILE                                         26/08/09
+010120*    READS EACH QUOTATION AND ARCHIVES IT WHEN IT IS              26/08/09
+010130*    EXPIRED (QUOTN-STAT-EXPIRED) AND ITS EXPIRATION DATE IS      26/08/09
+010140*    OLDER THAN THE ARCHIVE CUTOFF DATE.                          26/08/09
+010150*---------------------------------------------------------        26/08/09
+010160 2000-PROCESS-QUOTN-FILE.                                         26/08/09
+010170     READ QUOTN-FILE NEXT RECORD                                  26/08/09
+010180         AT END                                                   26/08/09
+010190             SET QUOTN-FILE-EOF TO TRUE                           26/08/09
+010200             GO TO 2000-EXIT                                      26/08/09
+010210     END-READ.                                                    26/08/09
+010220     ADD 1 TO WS-RECS-READ.                                       26/08/09
+010230     IF QUOTN-STAT-EXPIRED                                        26/08/09
+010240        AND QUOTN-EXP-DATE < WS-ARCHIVE-CUTOFF-DATE               26/08/09
+010250         PERFORM 2900-ARCHIVE-QUOTN-RECORD THRU 2900-EXIT         26/08/09
+010260     END-IF.                                                      26/08/09
+010270 2000-EXIT.                                                       26/08/09
+010280     EXIT.                                                        26/08/09
+010290*                                                                 26/08/09
+010300*---------------------------------------------------------        26/08/09
+010310* 2900-ARCHIVE-QUOTN-RECORD                                       26/08/09
+010320*    WRITES THE CURRENT QUOTN-RECORD TO QUOTN-HIST-FILE AND       26/08/09
+010330*    THEN DELETES IT FROM QUOTN-FILE, MOVING IT OUT OF THE        26/08/09
+010340*    LIVE MASTER FOR GOOD.                                        26/08/09
+010350*---------------------------------------------------------        26/08/09
+010360 2900-ARCHIVE-QUOTN-RECORD.                                       26/08/09
+010370     MOVE QUOTN-NUM             TO HIST-QUOTN-NUM.                26/08/09
+010380     MOVE QUOTN-CUST-NUM        TO HIST-CUST-NUM.                 26/08/09
+010390     MOVE QUOTN-POLICY-NUM      TO HIST-POLICY-NUM.               26/08/09
+010400     MOVE QUOTN-EFF-DATE        TO HIST-EFF-DATE.                 26/08/09
+010410     MOVE QUOTN-EXP-DATE        TO HIST-EXP-DATE.                 26/08/09
+010420     MOVE QUOTN-STATUS          TO HIST-STATUS.                   26/08/09
+010430     MOVE QUOTN-PREMIUM-AMT     TO HIST-PREMIUM-AMT.              26/08/09
+010440     MOVE QUOTN-AGENT-NUM       TO HIST-AGENT-NUM.                26/08/09
+010450     MOVE QUOTN-LAST-UPD-DATE   TO HIST-LAST-UPD-DATE.            26/08/09
+010460     MOVE QUOTN-LAST-UPD-TIME   TO HIST-LAST-UPD-TIME.            26/08/09
+010470     MOVE QUOTN-EXTRACT-STATUS  TO HIST-EXTRACT-STATUS.           26/08/09
+010480     MOVE QUOTN-EXTRACT-DATE    TO HIST-EXTRACT-DATE.             26/08/09
+010490     MOVE WS-TODAY-DATE         TO HIST-ARCHIVE-DATE.             26/08/09
+010500     WRITE QUOTN-HIST-RECORD                                      26/08/09
+010510         INVALID KEY                                              26/08/09
+010520             DISPLAY "QUOTNARC - DUPLICATE HIST RECORD, NUM = "   26/08/09
+010530                 QUOTN-NUM                                        26/08/09
+010540             GO TO 2900-EXIT                                      26/08/09
+010550     END-WRITE.                                                   26/08/09
+010560     DELETE QUOTN-FILE RECORD                                     26/08/09
+010570         INVALID KEY                                              26/08/09
+010580             DISPLAY "QUOTNARC - DELETE FAILED, NUM = " QUOTN-NUM 26/08/09
+010585             GO TO 2900-EXIT                                      26/08/09
+010590     END-DELETE.                                                  26/08/09
+010600     ADD 1 TO WS-RECS-ARCHIVED.                                   26/08/09
+010610 2900-EXIT.                                                       26/08/09
+010620     EXIT.                                                        26/08/09
+010630*                                                                 26/08/09
+010640*---------------------------------------------------------        26/08/09
+010650* 8000-CONTROL-REPORT                                             26/08/09
+010660*    PRINTS THE END-OF-RUN BALANCING REPORT FOR THIS              26/08/09
+010670*    ARCHIVE/PURGE RUN.                                           26/08/09
+010680*---------------------------------------------------------        26/08/09
+010690 8000-CONTROL-REPORT.                                             26/08/09
+010700     DISPLAY "QUOTNARC ARCHIVE/PURGE CONTROL REPORT".             26/08/09
+010710     MOVE WS-RECS-READ     TO WS-ED-RECS-READ.                    26/08/09
+010720     MOVE WS-RECS-ARCHIVED TO WS-ED-RECS-ARCHIVED.                26/08/09
+010730     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+010740     STRING "QUOTATIONS READ . . . . : " DELIMITED BY SIZE        26/08/09
+010750         WS-ED-RECS-READ DELIMITED BY SIZE                        26/08/09
+010760         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+010770     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+010780     MOVE SPACES TO WS-CONTROL-REPORT-LINE.                       26/08/09
+010790     STRING "QUOTATIONS ARCHIVED . . : " DELIMITED BY SIZE        26/08/09
+010800         WS-ED-RECS-ARCHIVED DELIMITED BY SIZE                    26/08/09
+010810         INTO WS-CONTROL-REPORT-LINE.                             26/08/09
+010820     DISPLAY WS-CONTROL-REPORT-LINE.                              26/08/09
+010830 8000-EXIT.                                                       26/08/09
+010840     EXIT.                                                        26/08/09
+010850*                                                                 26/08/09
+010860*---------------------------------------------------------        26/08/09
+010870* 9000-TERMINATE                                                  26/08/09
+010880*    CLOSES ALL FILES OPENED BY 1000-INITIALIZE.                  26/08/09
+010890*---------------------------------------------------------        26/08/09
+010900 9000-TERMINATE.                                                  26/08/09
+010910     CLOSE QUOTN-FILE.                                            26/08/09
+010920     CLOSE QUOTN-HIST-FILE.                                       26/08/09
+010930 9000-EXIT.                                                       26/08/09
+010940     EXIT.                                                        26/08/09
